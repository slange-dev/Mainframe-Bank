@@ -0,0 +1,229 @@
+000100******************************************************************
+000200 IDENTIFICATION DIVISION.
+000300******************************************************************
+000400 PROGRAM-ID. JUROS.
+000500
+000600******************************************************************
+000700 ENVIRONMENT DIVISION.
+000800******************************************************************
+000900 CONFIGURATION SECTION.
+001000     SPECIAL-NAMES.
+001100     DECIMAL-POINT IS COMMA.
+001200
+001300 INPUT-OUTPUT SECTION.
+001400 FILE-CONTROL.
+001500     SELECT F-CADASTRO ASSIGN TO disk
+001600        ORGANIZATION IS INDEXED
+001700        ACCESS IS DYNAMIC
+001800        RECORD KEY IS cod-conta
+001900        ALTERNATE RECORD KEY nome
+002000           WITH DUPLICATES
+002100           FILE STATUS ARQ-OK.
+002200
+002300     SELECT F-MOVIMENTO ASSIGN TO disk
+002400        ORGANIZATION IS INDEXED
+002500        ACCESS IS DYNAMIC
+002600        RECORD KEY IS mov-chave
+002700           FILE STATUS ARQ-OK-MOV.
+002800
+002900     SELECT F-CHECKPOINT-JUR ASSIGN TO disk
+003000        ORGANIZATION IS LINE SEQUENTIAL
+003100           FILE STATUS ARQ-OK-CHK.
+003200
+003300******************************************************************
+003400 DATA DIVISION.
+003500******************************************************************
+003600 FILE SECTION.
+003700     COPY CADASTRO.
+003800     COPY MOVIMENTO.
+003900     COPY CHECKJUR.
+004000
+004100 WORKING-STORAGE SECTION.
+004200 01 ARQ-OK             PIC X(02) VALUE ZEROES.
+004300 01 ARQ-OK-MOV         PIC X(02) VALUE ZEROES.
+004400 01 ARQ-OK-CHK         PIC X(02) VALUE ZEROES.
+004500 01 ws-fim-arquivo     PIC X VALUE "N".
+004600 01 ws-fim-movimento   PIC X VALUE "N".
+004700 01 ws-data-sistema    PIC 9(8) VALUE ZEROES.
+004800 01 ws-qtd-lidos-chk   PIC 9(5) VALUE ZEROES.
+004900
+005000 01 WS-TABELA-TAXAS-INIT.
+005100     02 FILLER PIC X(11) VALUE "00001+15000".
+005200     02 FILLER PIC X(11) VALUE "00002+12000".
+005300     02 FILLER PIC X(11) VALUE "00003-05000".
+005400     02 FILLER PIC X(11) VALUE "00004+10000".
+005500     02 FILLER PIC X(11) VALUE "99999+08000".
+005600 01 WS-TABELA-TAXAS REDEFINES WS-TABELA-TAXAS-INIT.
+005700     02 WS-TAXA OCCURS 5 TIMES INDEXED BY ws-idx.
+005800         03 WS-TAXA-AGENCIA   PIC 9(5).
+005900         03 WS-TAXA-PERCENT   PIC S9V9(4)
+006000                               SIGN IS LEADING SEPARATE CHARACTER.
+006100 01 ws-taxa-aplicada     PIC S9V9(4)
+006200                         SIGN IS LEADING SEPARATE CHARACTER.
+006300
+006400 01 ws-saldo-calc        PIC S9(9)V99 VALUE ZEROES.
+006500 01 ws-valor-ajuste      PIC S9(9)V99 VALUE ZEROES.
+006600 01 ws-mov-cod-conta     PIC 9(5).
+006700
+006800 01 WS-RESUMO.
+006900     02 ws-qtd-creditados   PIC 9(7) VALUE ZEROES.
+007000     02 ws-qtd-debitados    PIC 9(7) VALUE ZEROES.
+007100     02 ws-total-creditado  PIC S9(11)V99 VALUE ZEROES.
+007200     02 ws-total-debitado   PIC S9(11)V99 VALUE ZEROES.
+007300     02 ws-qtd-ignorados    PIC 9(7) VALUE ZEROES.
+007400
+007500******************************************************************
+007600 PROCEDURE DIVISION.
+007700******************************************************************
+007800 PRINCIPAL.
+007900 ACCEPT ws-data-sistema FROM DATE YYYYMMDD.
+008000 PERFORM LER-CHECKPOINT-JUROS.
+008100 IF chkjur-job = "JUROS" AND chkjur-cod-conta NOT = ZEROES
+008200     MOVE chkjur-cod-conta TO cod-conta
+008300 ELSE
+008400     MOVE ZEROES TO cod-conta
+008500 END-IF.
+008600 PERFORM ABRIR-ARQUIVOS.
+008700 IF cod-conta NOT = ZEROES THEN
+008800     START F-CADASTRO KEY IS GREATER THAN cod-conta
+008900         INVALID KEY
+009000             CONTINUE
+009100     END-START
+009200 END-IF.
+009300 PERFORM PROCESSAR-CADASTROS UNTIL ws-fim-arquivo = "S".
+009400 MOVE ZEROES TO cod-conta.
+009500 PERFORM SALVAR-CHECKPOINT-JUROS.
+009600 PERFORM FECHAR-ARQUIVOS.
+009700 PERFORM EXIBIR-RESUMO.
+009800 STOP RUN.
+009900
+010000 ABRIR-ARQUIVOS.
+010100 OPEN I-O F-CADASTRO.
+010200 OPEN I-O F-MOVIMENTO.
+010300 IF ARQ-OK-MOV = "35" THEN
+010400     CLOSE F-MOVIMENTO
+010500     OPEN OUTPUT F-MOVIMENTO
+010600     CLOSE F-MOVIMENTO
+010700     OPEN I-O F-MOVIMENTO
+010800 END-IF.
+010900
+011000 FECHAR-ARQUIVOS.
+011100 CLOSE F-CADASTRO.
+011200 CLOSE F-MOVIMENTO.
+011300
+011400 LER-CHECKPOINT-JUROS.
+011500 MOVE SPACES TO chkjur-job.
+011600 MOVE ZEROES TO chkjur-cod-conta.
+011700 OPEN INPUT F-CHECKPOINT-JUR.
+011800 IF ARQ-OK-CHK = "00"
+011900     READ F-CHECKPOINT-JUR
+012000         AT END CONTINUE
+012100     END-READ
+012200     CLOSE F-CHECKPOINT-JUR
+012300 END-IF.
+012400
+012500 SALVAR-CHECKPOINT-JUROS.
+012600 MOVE "JUROS"       TO chkjur-job.
+012700 MOVE cod-conta     TO chkjur-cod-conta.
+012800 OPEN OUTPUT F-CHECKPOINT-JUR.
+012900 WRITE DADOS-CHECKPOINT-JUR.
+013000 CLOSE F-CHECKPOINT-JUR.
+013100
+013200 PROCESSAR-CADASTROS.
+013300 READ F-CADASTRO NEXT RECORD
+013400     AT END
+013500         MOVE "S" TO ws-fim-arquivo
+013600     NOT AT END
+013700         IF status-conta = "A" THEN
+013800             PERFORM BUSCAR-TAXA
+013900             PERFORM APLICAR-TAXA
+014000         ELSE
+014100             ADD 1 TO ws-qtd-ignorados
+014200         END-IF
+014300         ADD 1 TO ws-qtd-lidos-chk
+014400         IF FUNCTION MOD(ws-qtd-lidos-chk, 25) = 0
+014500             PERFORM SALVAR-CHECKPOINT-JUROS
+014600         END-IF
+014700 END-READ.
+014800
+014900 BUSCAR-TAXA.
+015000 SET ws-idx TO 1.
+015100 SEARCH WS-TAXA
+015200     AT END
+015300         MOVE WS-TAXA-PERCENT(5) TO ws-taxa-aplicada
+015400     WHEN WS-TAXA-AGENCIA(ws-idx) = cod-agencia
+015500         MOVE WS-TAXA-PERCENT(ws-idx) TO ws-taxa-aplicada
+015600 END-SEARCH.
+015700
+015800 APLICAR-TAXA.
+015900 MOVE saldo TO ws-saldo-calc.
+016000 COMPUTE ws-valor-ajuste ROUNDED =
+016100     ws-saldo-calc * ws-taxa-aplicada / 100.
+016200 IF ws-valor-ajuste NOT = ZEROES
+016300     MOVE cod-conta TO ws-mov-cod-conta
+016400     ADD 1 TO ultima-sequencia
+016500     MOVE cod-conta        TO mov-cod-conta
+016600     MOVE ultima-sequencia TO mov-sequencia
+016700     MOVE ws-data-sistema  TO mov-data
+016800     MOVE "J"              TO mov-tipo
+016900     MOVE ws-valor-ajuste  TO mov-valor
+017000     MOVE ZEROES           TO mov-contra-conta
+017100     MOVE SPACES           TO mov-historico
+017200     WRITE DADOS-MOVIMENTO
+017300         INVALID KEY
+017400             DISPLAY "Erro ao gravar lancamento de juros/tarifa!"
+017500     END-WRITE
+017600     PERFORM RECALCULAR-SALDO
+017700     PERFORM ATUALIZAR-RESUMO
+017800 END-IF.
+017900
+018000 RECALCULAR-SALDO.
+018100 MOVE ZEROES TO ws-saldo-calc.
+018200 MOVE cod-conta TO mov-cod-conta.
+018300 MOVE ZEROES   TO mov-sequencia.
+018400 START F-MOVIMENTO KEY IS NOT LESS THAN mov-chave
+018500     INVALID KEY
+018600         CONTINUE
+018700     NOT INVALID KEY
+018800         PERFORM SOMAR-MOVIMENTOS
+018900 END-START.
+019000 MOVE ws-saldo-calc TO saldo.
+019100 REWRITE DADOS-CADASTRO
+019200     INVALID KEY
+019300         DISPLAY "Erro ao atualizar saldo!"
+019400 END-REWRITE.
+019500
+019600 SOMAR-MOVIMENTOS.
+019700 MOVE "N" TO ws-fim-movimento.
+019800 PERFORM UNTIL ws-fim-movimento = "S"
+019900     READ F-MOVIMENTO NEXT RECORD
+020000         AT END
+020100             MOVE "S" TO ws-fim-movimento
+020200         NOT AT END
+020300             IF mov-cod-conta = ws-mov-cod-conta THEN
+020400                 ADD mov-valor TO ws-saldo-calc
+020500             ELSE
+020600                 MOVE "S" TO ws-fim-movimento
+020700             END-IF
+020800     END-READ
+020900 END-PERFORM.
+021000
+021100 ATUALIZAR-RESUMO.
+021200 IF ws-valor-ajuste > ZEROES
+021300     ADD 1 TO ws-qtd-creditados
+021400     ADD ws-valor-ajuste TO ws-total-creditado
+021500 ELSE
+021600     ADD 1 TO ws-qtd-debitados
+021700     SUBTRACT ws-valor-ajuste FROM ws-total-debitado
+021800 END-IF.
+021900
+022000 EXIBIR-RESUMO.
+022100 DISPLAY "======================================================".
+022200 DISPLAY "RESUMO LANCAMENTO JUROS/TARIFAS - " ws-data-sistema.
+022300 DISPLAY "Contas creditadas: " ws-qtd-creditados
+022400         "  Total creditado: " ws-total-creditado.
+022500 DISPLAY "Contas debitadas:  " ws-qtd-debitados
+022600         "  Total debitado:  " ws-total-debitado.
+022700 DISPLAY "Contas bloq./encerradas ignoradas: "
+022800         ws-qtd-ignorados.
+022900 DISPLAY "======================================================".
