@@ -20,639 +20,1156 @@
 002000           WITH DUPLICATES
 002100           FILE STATUS ARQ-OK.
 002200
-002300******************************************************************
-002400 DATA DIVISION.
-002500******************************************************************
-002600 FILE SECTION.
-002700 FD F-CADASTRO LABEL RECORD STANDARD
-002800     VALUE OF FILE-ID IS "F-DATA.txt".
-002900 01 DADOS-CADASTRO.
-003000     02 cod-conta      PIC 9(5).
-003100     02 cod-agencia    PIC 9(5).
-003200     02 nome           PIC AAAAAAAAAA VALUE SPACES.
-003300*     02 saldo          PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
-003400     02 saldo          PIC $---.---.---.--9,99.
-003500
-003600 WORKING-STORAGE SECTION.
-003700 01 busca-nome         PIC AAAAAAAAAA VALUE SPACES.
-003800 01 opcao              PIC X(1) VALUE SPACES.
-003900 01 continua           PIC X(1) VALUE SPACES.
-004000 01 fim                PIC X.
-004100 01 prosseguir         PIC X.
-004200 01 rodar              PIC X.
-004300 01 WS-DADOS-CADASTRO.
-004400     02 ws-cod-conta   PIC 9(5).
-004500     02 ws-cod-agencia PIC 9(5).
-004600     02 ws-nome        PIC AAAAAAAAAA VALUE SPACES.
-004700*     02 ws-saldo       PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
-004800     02 ws-saldo       PIC $---.---.---.--9,99.
-004900     02 ARQ-OK         PIC X(02) VALUE ZEROES.
-005000*     02 QQRMERDA       PIC.
-005100
-005200 SCREEN SECTION.
-005300 01 TELA-INFO.
-005400     03 BLANK SCREEN.
-005500     03 LINE 13 COL 01 VALUE "Codigo da conta: ".
-005600     03 LINE 14 COL 01 VALUE "Codigo da agencia: ".
-005700     03 LINE 15 COL 01 VALUE "Dono da conta: ".
-005800     03 LINE 16 COL 01 VALUE "Saldo na conta: ".
-005900
-006000 01 TELA-MENU.
-006100     03 BLANK SCREEN BACKGROUND-COLOR 3.
-006200     03 LINE 01 COL 01 VALUE "**********************************".
-006300     03 LINE 02 COL 01 VALUE "               MENU     " HIGHLIGHT.
-006400     03 LINE 03 COL 01 VALUE "**********************************".
-006500     03 LINE 04 COL 01 VALUE "ESCOLHA UMA OPCAO ABAIXO:         ".
-006600     03 LINE 05 COL 01 VALUE "(1) INCLUIR NOVO CADASTRO         ".
-006700     03 LINE 06 COL 01 VALUE "(2) EXCLUIR CADASTRO              ".
-006800     03 LINE 07 COL 01 VALUE "(3) ALTERAR CADASTRO              ".
-006900     03 LINE 08 COL 01 VALUE "(4) CONSULTAR  CADASTRO           ".
-007000     03 LINE 09 COL 01 VALUE "(5) LISTAR TODOS OS CADASTROS     ".
-007100     03 LINE 11 COL 01 VALUE "(S) SAIR                          ".
-007200     03 LINE 12 COL 01 VALUE "OPCAO:                            ".
-007300
-007400 01 TELA-INCLUSAO.
-007500     03 BLANK SCREEN.
-007600     03 LINE 01 COL 01 VALUE "**********************************".
-007700     03 LINE 02 COL 01 VALUE "     INCLUSAO DE NOVO CADASTRO".
-007800     03 LINE 03 COL 01 VALUE "**********************************".
-007900     03 LINE 04 COL 01 VALUE "Conta Corrente: ".
-008000     03 LINE 05 COL 01 VALUE "Codigo da agencia: ".
-008100     03 LINE 06 COL 01 VALUE "Nome: ".
-008200     03 LINE 07 COL 01 VALUE "Saldo:          R$".
-008300
-008400 01 TELA-CONSULTA.
-008500     03 BLANK SCREEN.
-008600     03 LINE 01 COL 01 VALUE "**********************************".
-008700     03 LINE 02 COL 01 VALUE "              CONSULTA".
-008800     03 LINE 03 COL 01 VALUE "**********************************".
-008900     03 LINE 05 COL 01 VALUE "Consultar pelo codigo da conta ou".
-009000     03 LINE 06 COL 01 VALUE "pelo nome do cliente?".
-009100     03 LINE 08 COL 01 VALUE "     (1)    CODIGO DA CONTA".
-009200     03 LINE 09 COL 01 VALUE "     (2)    NOME DO CLIENTE".
-009300     03 LINE 10 COL 01 VALUE "     (S)    SAIR E VOLTAR AO MENU".
-009400     03 LINE 11 COL 01 VALUE "     OPCAO: ".
-009500
-009600 01 TELA-CONSULTA-CONTA.
+002300     SELECT F-MOVIMENTO ASSIGN TO disk
+002400        ORGANIZATION IS INDEXED
+002500        ACCESS IS DYNAMIC
+002600        RECORD KEY IS mov-chave
+002700           FILE STATUS ARQ-OK-MOV.
+002800
+002900     SELECT F-CHECKPOINT ASSIGN TO disk
+003000        ORGANIZATION IS LINE SEQUENTIAL
+003100           FILE STATUS ARQ-OK-CHK.
+003200
+003300******************************************************************
+003400 DATA DIVISION.
+003500******************************************************************
+003600 FILE SECTION.
+003700     COPY CADASTRO.
+003800     COPY MOVIMENTO.
+003900     COPY CHECKPOINT.
+004000
+004100 WORKING-STORAGE SECTION.
+004200 01 busca-nome         PIC A(30) VALUE SPACES.
+004300 01 opcao              PIC X(1) VALUE SPACES.
+004400 01 continua           PIC X(1) VALUE SPACES.
+004500 01 fim                PIC X.
+004600 01 prosseguir         PIC X.
+004700 01 rodar              PIC X.
+004800 01 WS-DADOS-CADASTRO.
+004900     02 ws-cod-conta   PIC 9(5).
+005000     02 ws-cod-agencia PIC 9(5).
+005100     02 ws-nome        PIC A(30) VALUE SPACES.
+005200     02 ws-cpf         PIC 9(11) VALUE ZEROES.
+005300     02 ws-cpf-digito  REDEFINES ws-cpf PIC 9 OCCURS 11 TIMES.
+005400*     02 ws-saldo       PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+005500     02 ws-saldo       PIC $---.---.---.--9,99.
+005600     02 ws-ultima-sequencia PIC 9(6).
+005700     02 ws-limite-credito PIC S9(9)V99 VALUE ZEROES.
+005800     02 ws-status-conta PIC X(1) VALUE "A".
+005900     02 ARQ-OK         PIC X(02) VALUE ZEROES.
+006000 01  ARQ-OK-MOV        PIC X(02) VALUE ZEROES.
+006100 01  ARQ-OK-CHK        PIC X(02) VALUE ZEROES.
+006200 01  ws-qtd-lidos-chk   PIC 9(5) VALUE ZEROES.
+006300 01  ws-retomar-chk     PIC X VALUE "N".
+006400 01  ws-cpf-valido     PIC X VALUE "N".
+006500 01  ws-cpf-soma1      PIC 9(4) VALUE ZEROES.
+006600 01  ws-cpf-soma2      PIC 9(4) VALUE ZEROES.
+006700 01  ws-cpf-resto      PIC 9(4) VALUE ZEROES.
+006800 01  ws-cpf-dv1        PIC 9 VALUE ZEROES.
+006900 01  ws-cpf-dv2        PIC 9 VALUE ZEROES.
+007000 01  ws-cpf-idx        PIC 9(2) VALUE ZEROES.
+007050 01  ws-cpf-repetido   PIC X VALUE "N".
+007100 01  ws-limite-ok      PIC X VALUE "S".
+007200 01  ws-saldo-simulado PIC S9(9)V99 VALUE ZEROES.
+007300 01  WS-DADOS-MOVIMENTO.
+007400     02 ws-mov-cod-conta    PIC 9(5).
+007500     02 ws-mov-sequencia    PIC 9(6).
+007600     02 ws-mov-data         PIC 9(8).
+007700     02 ws-mov-tipo         PIC X(1).
+007800     02 ws-mov-valor        PIC S9(9)V99.
+007900     02 ws-mov-contra-conta PIC 9(5).
+008000     02 ws-mov-historico    PIC X(20) VALUE SPACES.
+008100 01  ws-saldo-calc     PIC S9(9)V99 VALUE ZEROES.
+008200 01  ws-opcao-mov      PIC X(1) VALUE SPACES.
+008300 01  ws-valor-entrada  PIC 9(9)V99 VALUE ZEROES.
+008400 01  ws-conta-destino  PIC 9(5) VALUE ZEROES.
+008500 01  ws-data-sistema   PIC 9(8) VALUE ZEROES.
+008600 01  ws-filtro-status  PIC X(1) VALUE "T".
+008700 01  ws-consolidado-total PIC S9(9)V99 VALUE ZEROES.
+008800 01  ws-consolidado-edit  PIC $---.---.---.--9,99.
+008900 01  ws-consolidado-qtd   PIC 9(5) VALUE ZEROES.
+009000 01  ws-saldo-abertura PIC S9(9)V99 VALUE ZEROES.
+009100 01  ws-incluiu-ok     PIC X VALUE "N".
+009200 01  ws-saldo-original PIC S9(9)V99 VALUE ZEROES.
+009300 01  ws-saldo-novo     PIC S9(9)V99 VALUE ZEROES.
+009400
+009500 SCREEN SECTION.
+009600 01 TELA-INFO.
 009700     03 BLANK SCREEN.
-009800     03 LINE 01 COL 01 VALUE "**********************************".
-009900     03 LINE 02 COL 01 VALUE "         CONSULTA POR CONTA".
-010000     03 LINE 03 COL 01 VALUE "**********************************".
-010100     03 LINE 05 COL 01 VALUE "Digite o codigo da conta: ".
-010200
-010300 01 TELA-CONSULTA-NOME.
-010400     03 BLANK SCREEN.
-010500     03 LINE 01 COL 01 VALUE "**********************************".
-010600     03 LINE 02 COL 01 VALUE "         CONSULTA POR NOME".
-010700     03 LINE 03 COL 01 VALUE "**********************************".
-010800     03 LINE 05 COL 01 VALUE "Digite um nome de dono da conta: ".
-010900
-011000 01 TELA-INFO2.
-011100     03 BLANK SCREEN.
-011200     03 LINE 07 COL 01 VALUE "Codigo da conta: ".
-011300     03 LINE 08 COL 01 VALUE "Codigo da agencia: ".
-011400     03 LINE 09 COL 01 VALUE "Dono da conta: ".
-011500     03 LINE 10 COL 01 VALUE "Saldo na conta: ".
-011600
-011700 01 TELA-EXCLUSAO.
-011800     03 BLANK SCREEN.
-011900     03 LINE 01 COL 01 VALUE "**********************************".
-012000     03 LINE 02 COL 01 VALUE "         TELA DE EXCLUSAO".
-012100     03 LINE 03 COL 01 VALUE "**********************************".
-012200     03 LINE 04 COL 01 VALUE "Digite o codigo da conta:".
-012300
-012400 01 TELA-LISTAR.
-012500     03 BLANK SCREEN.
-012600     03 LINE 01 COL 01 VALUE "***********************************".
-012700     03 LINE 02 COL 01 VALUE "         LISTA DE CADASTROS".
-012800     03 LINE 03 COL 01 VALUE "***********************************".
-012900
-013000 01 TELA-ALTERACAO.
-013100     03 BLANK SCREEN.
-013200     03 LINE 01 COL 01 VALUE "***********************************".
-013300     03 LINE 02 COL 01 VALUE "         TELA DE ALTERACAO".
-013400     03 LINE 03 COL 01 VALUE "***********************************".
-013500     03 LINE 04 COL 01 VALUE "     DIGITE O CODIGO DA CONTA      ".
-013600     03 LINE 05 COL 01 VALUE "     A SER ALTERADA:".
-013700
-013800 01 TELA-INFO-ALTERACAO.
-013900     03 BLANK SCREEN.
-014000     03 LINE 07 COL 01 VALUE
-014100       "======================================================".
-014200     03 LINE 08 COL 01 VALUE "  Codigo da conta:".
-014300     03 LINE 09 COL 01 VALUE
-014400       "------------------------------------------------------".
-014500     03 LINE 10 COL 01 VALUE "Codigo da agencia:".
-014600     03 LINE 11 COL 01 VALUE "       Novo valor:".
-014700     03 LINE 12 COL 01 VALUE
-014800       "------------------------------------------------------".
-014900     03 LINE 13 COL 01 VALUE "    Dono da conta:".
-015000     03 LINE 14 COL 01 VALUE "       Novo valor:".
-015100     03 LINE 15 COL 01 VALUE
-015200       "------------------------------------------------------".
-015300     03 LINE 16 COL 01 VALUE "   Saldo na conta:".
-015400     03 LINE 17 COL 01 VALUE "       Novo valor:".
-015500     03 LINE 18 COL 01 VALUE
-015600       "======================================================".
-015700
-015800******************************************************************
-015900 PROCEDURE DIVISION.
-016000******************************************************************
-016100 PRINCIPAL.
-016200 MOVE "f" TO fim.
-016300 PERFORM MENU-PRINCIPAL UNTIL fim = "v".
-016400 STOP RUN.
-016500
-016600****************************** MENU PRINCIPAL ********************
-016700 MENU-PRINCIPAL.
-016800 INITIALIZE opcao.
-016900*DISPLAY erase AT 0101.
-017000 DISPLAY TELA-MENU.
-017100 PERFORM OPCAO-MENU.
-017200
-017300 OPCAO-MENU.
-017400 INITIALIZE rodar.
-017500 INITIALIZE opcao.
-017600 ACCEPT opcao AT 1208.
-017700 EVALUATE opcao
-017800     WHEN "1" PERFORM INCLUSAO
-017900     WHEN "2"  PERFORM EXCLUSAO UNTIL rodar = "v"
-018000     WHEN "3"  PERFORM ALTERACAO UNTIL rodar = "v"
-018100     WHEN "4"  PERFORM CONSULTA
-018200     WHEN "5"  PERFORM LISTAR
-018300     WHEN "S"  PERFORM sair
-018400     WHEN "s"  PERFORM sair
-018500     WHEN OTHER DISPLAY " Op��o Inv�lida"
-018600 END-EVALUATE.
-018700
-018800******************************* INCLUSAO *************************
-018900 INCLUSAO.
-019000 INITIALIZE opcao.
-019100 INITIALIZE dados-cadastro.
-019200 INITIALIZE ws-dados-cadastro.
-019300 MOVE "f" TO prosseguir.
-019400*DISPLAY erase AT 0101.
-019500 DISPLAY TELA-INCLUSAO.
-019600 OPEN OUTPUT F-CADASTRO.
-019700 IF ARQ-OK NOT = "00" THEN
-019800     DISPLAY "Erro de Arquivo. Erro:", ARQ-OK AT 3001
-019900     CLOSE F-CADASTRO
-020000 ELSE
-020100     DISPLAY "ARQUIVO OK", ARQ-OK AT 3001
-020200 END-IF
-020300
-020400 OPEN EXTEND F-CADASTRO.
-020500 PERFORM ENTRADA-CODIGO  UNTIL prosseguir = "v".
-020600 PERFORM ENTRADA-AGENCIA UNTIL ws-cod-agencia NOT EQUAL ZEROES.
-020700 PERFORM ENTRADA-NOME    UNTIL ws-nome NOT EQUAL SPACES.
-020800 PERFORM ENTRADA-SALDO.
-020900 MOVE "f" TO prosseguir.
-021000 PERFORM PERGUNTA-SALVAR UNTIL prosseguir = "v".
-021100 CLOSE F-CADASTRO.
-021200
-021300 ENTRADA-CODIGO.
-021400 MOVE "v" TO prosseguir.
-021500 INITIALIZE cod-conta.
-021600 ACCEPT cod-conta AT 0420.
-021700 IF cod-conta = ZEROES
-021800 THEN
-021900     DISPLAY "Cadastro deve ser diferente de zero!" AT 0430
-022000     MOVE "f" TO prosseguir
-022100 ELSE
-022200     DISPLAY "                                    " AT 0430
-022300     READ F-CADASTRO
-022400     NOT INVALID KEY
-022500     DISPLAY "Ja cadastrado" AT 0430
-022600     MOVE cod-conta TO ws-cod-conta
-022700
-022800     DISPLAY "COD-CONTA    ", cod-conta
-022900     DISPLAY "WS-COD-CONTA ", ws-cod-conta
+009800     03 LINE 13 COL 01 VALUE "Codigo da conta: ".
+009900     03 LINE 14 COL 01 VALUE "Codigo da agencia: ".
+010000     03 LINE 15 COL 01 VALUE "Dono da conta: ".
+010100     03 LINE 16 COL 01 VALUE "CPF: ".
+010200     03 LINE 17 COL 01 VALUE "Saldo na conta: ".
+010300     03 LINE 18 COL 01 VALUE "Status da conta: ".
+010400
+010500 01 TELA-MENU.
+010600     03 BLANK SCREEN BACKGROUND-COLOR 3.
+010700     03 LINE 01 COL 01 VALUE "**********************************".
+010800     03 LINE 02 COL 01 VALUE "               MENU     " HIGHLIGHT.
+010900     03 LINE 03 COL 01 VALUE "**********************************".
+011000     03 LINE 04 COL 01 VALUE "ESCOLHA UMA OPCAO ABAIXO:         ".
+011100     03 LINE 05 COL 01 VALUE "(1) INCLUIR NOVO CADASTRO         ".
+011200     03 LINE 06 COL 01 VALUE "(2) EXCLUIR CADASTRO              ".
+011300     03 LINE 07 COL 01 VALUE "(3) ALTERAR CADASTRO              ".
+011400     03 LINE 08 COL 01 VALUE "(4) CONSULTAR  CADASTRO           ".
+011500     03 LINE 09 COL 01 VALUE "(5) LISTAR TODOS OS CADASTROS     ".
+011600     03 LINE 10 COL 01 VALUE "(6) MOVIMENTAR CONTA (DEP/SAQ/TRF)".
+011700     03 LINE 11 COL 01 VALUE "(S) SAIR                          ".
+011800     03 LINE 12 COL 01 VALUE "OPCAO:                            ".
+011900
+012000 01 TELA-INCLUSAO.
+012100     03 BLANK SCREEN.
+012200     03 LINE 01 COL 01 VALUE "**********************************".
+012300     03 LINE 02 COL 01 VALUE "     INCLUSAO DE NOVO CADASTRO".
+012400     03 LINE 03 COL 01 VALUE "**********************************".
+012500     03 LINE 04 COL 01 VALUE "Conta Corrente: ".
+012600     03 LINE 05 COL 01 VALUE "Codigo da agencia: ".
+012700     03 LINE 06 COL 01 VALUE "Nome: ".
+012800     03 LINE 07 COL 01 VALUE "CPF: ".
+012900     03 LINE 08 COL 01 VALUE "Saldo:          R$".
+013000     03 LINE 09 COL 01 VALUE "Limite de credito: R$".
+013100
+013200 01 TELA-CONSULTA.
+013300     03 BLANK SCREEN.
+013400     03 LINE 01 COL 01 VALUE "**********************************".
+013500     03 LINE 02 COL 01 VALUE "              CONSULTA".
+013600     03 LINE 03 COL 01 VALUE "**********************************".
+013700     03 LINE 05 COL 01 VALUE "Consultar pelo codigo da conta ou".
+013800     03 LINE 06 COL 01 VALUE "pelo nome do cliente?".
+013900     03 LINE 08 COL 01 VALUE "     (1)    CODIGO DA CONTA".
+014000     03 LINE 09 COL 01 VALUE "     (2)    NOME DO CLIENTE".
+014100     03 LINE 10 COL 01 VALUE "     (S)    SAIR E VOLTAR AO MENU".
+014200     03 LINE 11 COL 01 VALUE "     OPCAO: ".
+014300
+014400 01 TELA-CONSULTA-CONTA.
+014500     03 BLANK SCREEN.
+014600     03 LINE 01 COL 01 VALUE "**********************************".
+014700     03 LINE 02 COL 01 VALUE "         CONSULTA POR CONTA".
+014800     03 LINE 03 COL 01 VALUE "**********************************".
+014900     03 LINE 05 COL 01 VALUE "Digite o codigo da conta: ".
+015000
+015100 01 TELA-CONSULTA-NOME.
+015200     03 BLANK SCREEN.
+015300     03 LINE 01 COL 01 VALUE "**********************************".
+015400     03 LINE 02 COL 01 VALUE "         CONSULTA POR NOME".
+015500     03 LINE 03 COL 01 VALUE "**********************************".
+015600     03 LINE 05 COL 01 VALUE "Digite um nome de dono da conta: ".
+015700     03 LINE 06 COL 01 VALUE
+015800       "Filtrar por status (A/B/E ou T p/ todas): ".
+015900
+016000 01 TELA-INFO2.
+016100     03 BLANK SCREEN.
+016200     03 LINE 07 COL 01 VALUE "Codigo da conta: ".
+016300     03 LINE 08 COL 01 VALUE "Codigo da agencia: ".
+016400     03 LINE 09 COL 01 VALUE "Dono da conta: ".
+016500     03 LINE 10 COL 01 VALUE "CPF: ".
+016600     03 LINE 11 COL 01 VALUE "Saldo na conta: ".
+016700     03 LINE 12 COL 01 VALUE "Status da conta: ".
+016800
+016900 01 TELA-EXCLUSAO.
+017000     03 BLANK SCREEN.
+017100     03 LINE 01 COL 01 VALUE "**********************************".
+017200     03 LINE 02 COL 01 VALUE "         TELA DE EXCLUSAO".
+017300     03 LINE 03 COL 01 VALUE "**********************************".
+017400     03 LINE 04 COL 01 VALUE "Digite o codigo da conta:".
+017500
+017600 01 TELA-MOVIMENTACAO.
+017700     03 BLANK SCREEN.
+017800     03 LINE 01 COL 01 VALUE "**********************************".
+017900     03 LINE 02 COL 01 VALUE "      MOVIMENTACAO DE CONTA".
+018000     03 LINE 03 COL 01 VALUE "**********************************".
+018100     03 LINE 05 COL 01 VALUE "     (1)    DEPOSITO".
+018200     03 LINE 06 COL 01 VALUE "     (2)    SAQUE".
+018300     03 LINE 07 COL 01 VALUE "     (3)    TRANSFERENCIA".
+018400     03 LINE 08 COL 01 VALUE "     (S)    SAIR E VOLTAR AO MENU".
+018500     03 LINE 09 COL 01 VALUE "     OPCAO: ".
+018600     03 LINE 11 COL 01 VALUE "Codigo da conta: ".
+018700     03 LINE 12 COL 01 VALUE "Valor:          R$".
+018800     03 LINE 13 COL 01 VALUE "Conta destino: ".
+018900     03 LINE 15 COL 01 VALUE "Saldo atual: ".
+019000
+019100 01 TELA-LISTAR.
+019200     03 BLANK SCREEN.
+019300     03 LINE 01 COL 01 VALUE "**********************************".
+019400     03 LINE 02 COL 01 VALUE "         LISTA DE CADASTROS".
+019500     03 LINE 03 COL 01 VALUE "**********************************".
+019600     03 LINE 04 COL 01 VALUE
+019700       "Filtrar por status (A/B/E ou T p/ todas): ".
+019800
+019900 01 TELA-ALTERACAO.
+020000     03 BLANK SCREEN.
+020100     03 LINE 01 COL 01 VALUE "**********************************".
+020200     03 LINE 02 COL 01 VALUE "         TELA DE ALTERACAO".
+020300     03 LINE 03 COL 01 VALUE "**********************************".
+020400     03 LINE 04 COL 01 VALUE "     DIGITE O CODIGO DA CONTA     ".
+020500     03 LINE 05 COL 01 VALUE "     A SER ALTERADA:".
+020600
+020700 01 TELA-INFO-ALTERACAO.
+020800     03 BLANK SCREEN.
+020900     03 LINE 07 COL 01 VALUE
+021000       "======================================================".
+021050     03 LINE 08 COL 01 VALUE "  Codigo da conta:".
+021060     03 LINE 08 COL 40 VALUE "Status:".
+021200     03 LINE 09 COL 01 VALUE
+021300       "------------------------------------------------------".
+021400     03 LINE 10 COL 01 VALUE "Codigo da agencia:".
+021500     03 LINE 11 COL 01 VALUE "       Novo valor:".
+021600     03 LINE 12 COL 01 VALUE
+021700       "------------------------------------------------------".
+021800     03 LINE 13 COL 01 VALUE "    Dono da conta:".
+021900     03 LINE 14 COL 01 VALUE "       Novo valor:".
+022000     03 LINE 15 COL 01 VALUE
+022100       "------------------------------------------------------".
+022200     03 LINE 16 COL 01 VALUE "               CPF:".
+022300     03 LINE 17 COL 01 VALUE "       Novo valor:".
+022400     03 LINE 18 COL 01 VALUE
+022500       "------------------------------------------------------".
+022600     03 LINE 19 COL 01 VALUE "   Saldo na conta:".
+022700     03 LINE 20 COL 01 VALUE "       Novo valor:".
+022800     03 LINE 21 COL 01 VALUE
+022900       "======================================================".
 023000
-023100     MOVE "f" TO prosseguir
-023200     END-READ
-023300 END-IF.
-023400
-023500 ENTRADA-AGENCIA.
-023600 INITIALIZE ws-cod-agencia.
-023700 ACCEPT ws-cod-agencia AT 0520.
-023800 IF ws-cod-agencia = ZEROES
-023900 THEN
-024000     DISPLAY "Agencia deve ser diferente de zero!" AT 0530
-024100 ELSE
-024200     DISPLAY "                                   " AT 0530
-024300     MOVE ws-cod-agencia TO cod-agencia
-024400 END-IF.
+023100******************************************************************
+023200 PROCEDURE DIVISION.
+023300******************************************************************
+023400 PRINCIPAL.
+023450 ACCEPT ws-data-sistema FROM DATE YYYYMMDD.
+023500 MOVE "f" TO fim.
+023600 PERFORM MENU-PRINCIPAL UNTIL fim = "v".
+023700 STOP RUN.
+023800
+023900****************************** MENU PRINCIPAL ********************
+024000 MENU-PRINCIPAL.
+024100 INITIALIZE opcao.
+024200*DISPLAY erase AT 0101.
+024300 DISPLAY TELA-MENU.
+024400 PERFORM OPCAO-MENU.
 024500
-024600 ENTRADA-NOME.
-024700 INITIALIZE ws-nome.
-024800 ACCEPT ws-nome AT 0620.
-024900 IF ws-nome = SPACES
-025000 THEN
-025100     DISPLAY "Nome esta em branco!" AT 0730
-025200 ELSE
-025300     DISPLAY "                    " AT 0730
-025400     MOVE ws-nome TO nome
-025500 END-IF.
-025600
-025700 ENTRADA-SALDO.
-025800 INITIALIZE ws-saldo.
-025900 ACCEPT ws-saldo AT 0720.
-026000 MOVE ws-saldo TO saldo.
+024600 OPCAO-MENU.
+024700 INITIALIZE rodar.
+024800 INITIALIZE opcao.
+024900 ACCEPT opcao AT 1208.
+025000 EVALUATE opcao
+025100     WHEN "1" PERFORM INCLUSAO
+025200     WHEN "2"  PERFORM EXCLUSAO UNTIL rodar = "v"
+025300     WHEN "3"  PERFORM ALTERACAO UNTIL rodar = "v"
+025400     WHEN "4"  PERFORM CONSULTA
+025500     WHEN "5"  PERFORM LISTAR
+025600     WHEN "6"  PERFORM MOVIMENTACAO UNTIL rodar = "v"
+025700     WHEN "S"  PERFORM sair
+025800     WHEN "s"  PERFORM sair
+025900     WHEN OTHER DISPLAY " Op��o Inv�lida"
+026000 END-EVALUATE.
 026100
-026200 PERGUNTA-SALVAR.
-026300 INITIALIZE opcao.
-026400 DISPLAY "Salvar os dados? (S\N):  " AT 0910.
-026500 ACCEPT opcao AT 0935.
-026600 IF opcao = "s" or "S"
-026700 THEN
-026800     PERFORM ESCREVER-DADOS
-026900*     DISPLAY "Cadastrado com Sucesso"
-027000     MOVE "v" TO prosseguir
-027100 ELSE
-027200     IF opcao equals "n" or "N"
-027300     THEN
-027400         DISPLAY " Dados nao foram salvos" AT 0937
-027500         MOVE "v" TO prosseguir
-027600     ELSE
-027700         DISPLAY " Opcao invalida!       " AT 0937
-027800         MOVE "f" TO prosseguir
-027900     END-IF
-028000 END-IF.
-028100
-028200 ESCREVER-DADOS.
-028300 WRITE DADOS-CADASTRO
-028400 INVALID KEY
-028500     DISPLAY "!!??" AT 1215
-028600         NOT INVALID KEY
-028700         DISPLAY "Registrado com sucesso! " AT 1210
-028800*        PERFORM MOSTRAR-DADOS-SALVOS
-028900         ACCEPT continua
-029000 END-WRITE.
-029100
-029200 MOSTRAR-DADOS.
-029300 READ F-CADASTRO RECORD INTO WS-DADOS-CADASTRO
-029400     KEY IS cod-conta
-029500 END-READ.
-029600 DISPLAY TELA-INFO.
-029700 DISPLAY ws-cod-conta AT 1320.
-029800 DISPLAY ws-cod-agencia AT 1420.
-029900 DISPLAY ws-nome AT 1520.
-030000 DISPLAY ws-saldo AT 1620.
-030100
-030200 MOSTRAR-DADOS-SALVOS.
-030300 READ F-CADASTRO RECORD INTO WS-DADOS-CADASTRO
-030400     KEY IS cod-conta
-030500 END-READ.
-030600 DISPLAY SPACES.
-030700 DISPLAY SPACES.
-030800 DISPLAY "======================================================".
-030900 DISPLAY "Codigo da conta:       " ws-cod-conta.
-031000 DISPLAY "Codigo da agencia:     " ws-cod-agencia.
-031100 DISPLAY "Nome do dono da conta: " ws-nome.
-031200 DISPLAY "Saldo da conta:        " ws-saldo.
-031300 DISPLAY "======================================================".
-031400 INITIALIZE WS-DADOS-CADASTRO.
-031500 DISPLAY SPACES.
-031600 DISPLAY "Registrado com sucesso! ".
-031700 DISPLAY "Enter para continuar.".
-031800******************************************************************
-031900
-032000 RODAR-ALTERACAO.
-032100 MOVE "f" TO rodar.
-032200 PERFORM ALTERACAO.
-032300
-032400 ALTERACAO.
-032500 MOVE "f" TO rodar.
-032600 INITIALIZE opcao.
-032700 MOVE "f" TO prosseguir.
-032800*DISPLAY erase AT 0101.
-032900 DISPLAY TELA-ALTERACAO.
-033000 OPEN I-O F-CADASTRO.
-033100     PERFORM UNTIL prosseguir = "v"
-033200         INITIALIZE cod-conta
-033300         INITIALIZE WS-DADOS-CADASTRO
-033400         ACCEPT cod-conta AT 0522
-033500         READ F-CADASTRO INTO WS-DADOS-CADASTRO
-033600           KEY IS cod-conta
-033700           INVALID KEY
-033800            DISPLAY "Codigo invalido!" AT 0530
-033900            PERFORM PERGUNTA-SAIR-ALTERACAO UNTIL prosseguir = "v"
-034000            IF rodar = "f" THEN
-034100                 MOVE "v" TO prosseguir
-034200            ELSE
-034300                 MOVE "f" TO prosseguir
-034400           NOT INVALID KEY
-034500             DISPLAY "                " AT 0530
-034600             PERFORM ALTERAR-CONTA UNTIL prosseguir = "v"
-034700             MOVE "v" TO prosseguir
-034800         END-READ
-034900     END-PERFORM.
-035000 CLOSE F-CADASTRO.
-035100 MOVE "v" TO rodar.
-035200
-035300
-035400 PERGUNTA-SAIR-ALTERACAO.
-035500 MOVE "f" TO  prosseguir.
-035600 DISPLAY         "Deseja voltar ao menu? (S/N):" AT 0601.
-035700 INITIALIZE opcao.
-035800 ACCEPT opcao AT 0631.
-035900 IF opcao = "S" or "s" THEN
-036000     MOVE "v" TO prosseguir
-036100     MOVE "f" TO rodar
-036200 ELSE
-036300     IF opcao = "N" or "n" THEN
-036400         MOVE "v" TO prosseguir
-036500         MOVE "v" TO rodar
-036600         DISPLAY "Entre com uma conta valida!       " AT 0601
+026200******************************* INCLUSAO *************************
+026300 INCLUSAO.
+026400 INITIALIZE opcao.
+026500 INITIALIZE dados-cadastro.
+026600 INITIALIZE ws-dados-cadastro.
+026700 MOVE "N" TO ws-incluiu-ok.
+026800 MOVE ZEROES TO ws-saldo-abertura.
+026900 MOVE "f" TO prosseguir.
+027000*DISPLAY erase AT 0101.
+027100 DISPLAY TELA-INCLUSAO.
+027200 OPEN OUTPUT F-CADASTRO.
+027300 IF ARQ-OK NOT = "00" THEN
+027400     DISPLAY "Erro de Arquivo. Erro:", ARQ-OK AT 3001
+027500     CLOSE F-CADASTRO
+027600 ELSE
+027700     DISPLAY "ARQUIVO OK", ARQ-OK AT 3001
+027800 END-IF
+027900
+028000 OPEN EXTEND F-CADASTRO.
+028100 PERFORM ENTRADA-CODIGO  UNTIL prosseguir = "v".
+028200 PERFORM ENTRADA-AGENCIA UNTIL ws-cod-agencia NOT EQUAL ZEROES.
+028300 PERFORM ENTRADA-NOME    UNTIL ws-nome NOT EQUAL SPACES.
+028400 MOVE "f" TO prosseguir.
+028500 PERFORM ENTRADA-CPF     UNTIL prosseguir = "v".
+028600 PERFORM ENTRADA-SALDO.
+028700 PERFORM ENTRADA-LIMITE.
+028800 MOVE "f" TO prosseguir.
+028900 PERFORM PERGUNTA-SALVAR UNTIL prosseguir = "v".
+029000 CLOSE F-CADASTRO.
+029100 IF ws-incluiu-ok = "S" THEN
+029200     PERFORM ABRIR-ARQUIVOS-MOVIMENTO
+029300     MOVE "D" TO ws-mov-tipo
+029400     MOVE ZEROES TO ws-mov-contra-conta
+029500     MOVE ws-saldo-abertura TO ws-mov-valor
+029600     PERFORM GRAVAR-MOVIMENTO
+029700     PERFORM RECALCULAR-SALDO
+029800     PERFORM FECHAR-ARQUIVOS-MOVIMENTO
+029900 END-IF.
+030000
+030100 ENTRADA-CODIGO.
+030200 MOVE "v" TO prosseguir.
+030300 INITIALIZE cod-conta.
+030400 ACCEPT cod-conta AT 0420.
+030500 IF cod-conta = ZEROES
+030600 THEN
+030700     DISPLAY "Cadastro deve ser diferente de zero!" AT 0430
+030800     MOVE "f" TO prosseguir
+030900 ELSE
+031000     DISPLAY "                                    " AT 0430
+031100     READ F-CADASTRO
+031200     NOT INVALID KEY
+031300     DISPLAY "Ja cadastrado" AT 0430
+031400     MOVE cod-conta TO ws-cod-conta
+031500
+031600     DISPLAY "COD-CONTA    ", cod-conta
+031700     DISPLAY "WS-COD-CONTA ", ws-cod-conta
+031800
+031900     MOVE "f" TO prosseguir
+032000     END-READ
+032100 END-IF.
+032200
+032300 ENTRADA-AGENCIA.
+032400 INITIALIZE ws-cod-agencia.
+032500 ACCEPT ws-cod-agencia AT 0520.
+032600 IF ws-cod-agencia = ZEROES
+032700 THEN
+032800     DISPLAY "Agencia deve ser diferente de zero!" AT 0530
+032900 ELSE
+033000     DISPLAY "                                   " AT 0530
+033100     MOVE ws-cod-agencia TO cod-agencia
+033200 END-IF.
+033300
+033400 ENTRADA-NOME.
+033500 INITIALIZE ws-nome.
+033600 ACCEPT ws-nome AT 0620.
+033700 IF ws-nome = SPACES
+033800 THEN
+033900     DISPLAY "Nome esta em branco!" AT 0730
+034000 ELSE
+034100     DISPLAY "                    " AT 0730
+034200     MOVE ws-nome TO nome
+034300 END-IF.
+034400
+034500 ENTRADA-CPF.
+034600 INITIALIZE ws-cpf.
+034700 ACCEPT ws-cpf AT 0720.
+034800 PERFORM VALIDAR-CPF.
+034900 IF ws-cpf-valido NOT = "S" THEN
+035000     DISPLAY "CPF invalido!" AT 0735
+035100     MOVE "f" TO prosseguir
+035200 ELSE
+035300     DISPLAY "             " AT 0735
+035400     MOVE ws-cpf TO cpf
+035500     MOVE "v" TO prosseguir
+035600 END-IF.
+035700
+035800 VALIDAR-CPF.
+035810 MOVE "S" TO ws-cpf-repetido.
+035820 PERFORM VARYING ws-cpf-idx FROM 2 BY 1 UNTIL ws-cpf-idx > 11
+035830     IF ws-cpf-digito(ws-cpf-idx) NOT = ws-cpf-digito(1) THEN
+035840         MOVE "N" TO ws-cpf-repetido
+035850     END-IF
+035860 END-PERFORM.
+035870 IF ws-cpf-repetido = "S" THEN
+035880     MOVE "N" TO ws-cpf-valido
+035890 ELSE
+035900     MOVE ZEROES TO ws-cpf-soma1
+036000     PERFORM VARYING ws-cpf-idx FROM 1 BY 1 UNTIL ws-cpf-idx > 9
+036100         COMPUTE ws-cpf-soma1 = ws-cpf-soma1 +
+036200             (ws-cpf-digito(ws-cpf-idx) * (11 - ws-cpf-idx))
+036300     END-PERFORM
+036400     COMPUTE ws-cpf-resto = FUNCTION MOD(ws-cpf-soma1 * 10, 11)
+036500     IF ws-cpf-resto >= 10 THEN
+036600         MOVE 0 TO ws-cpf-dv1
 036700     ELSE
-036800         DISPLAY "Opcao invalida"
-036900         MOVE "f" TO prosseguir
-037000         MOVE "v" TO rodar
-037100     END-IF
-037200 END-IF.
-037300
-037400 ALTERAR-CONTA.
-037500 DISPLAY SPACES.
-037600 DISPLAY TELA-INFO-ALTERACAO.
-037700 DISPLAY ws-cod-conta AT 0820.
-037800 DISPLAY ws-cod-agencia AT 1020.
-037900 MOVE "f" TO prosseguir.
-038000 PERFORM UNTIL prosseguir = "v"
-038100*    MOVE "f" TO prosseguir
-038200     ACCEPT ws-cod-agencia AT 1120
-038300     IF ws-cod-agencia equals ZEROES THEN
-038400         DISPLAY "Codigo deve ser diferente de zero!" AT 1127
-038500         MOVE "f" TO prosseguir
-038600     ELSE
-038700         DISPLAY "                                  " AT 1127
-038800         MOVE "v" TO prosseguir
-038900     END-IF
-039000 END-PERFORM.
-039100 DISPLAY ws-nome AT 1320.
-039200 MOVE "f" TO prosseguir.
-039300 PERFORM UNTIL prosseguir = "v"
-039400     MOVE "f" TO prosseguir
-039500     ACCEPT ws-nome AT 1420
-039600     IF ws-nome equals SPACES THEN
-039700         DISPLAY "O nome esta em branco!" AT 1435
-039800         MOVE "f" TO prosseguir
-039900     ELSE
-040000         DISPLAY "                      " AT 1435
-040100         MOVE "v" TO prosseguir
-040200     END-IF
-040300 END-PERFORM.
-040400 DISPLAY ws-saldo AT 1620.
-040500 ACCEPT ws-saldo AT 1720.
-040600 MOVE "f" TO prosseguir.
-040700 PERFORM PERTGUNTA-ALTERAR UNTIL prosseguir = "v".
-040800 DISPLAY SPACES.
-040900 DISPLAY "ENTER para continuar."
-041000 ACCEPT continua.
-041100 MOVE "v" TO prosseguir.
-041200
-041300 PERTGUNTA-ALTERAR.
-041400 MOVE "f" TO prosseguir.
-041500 DISPLAY "Tem certeza que quer alterar esta conta (S/N)?" AT 1901.
-041600 INITIALIZE opcao.
-041700 ACCEPT opcao AT 1947.
-041800 IF opcao = "s" or "S" THEN
-041900     MOVE WS-DADOS-CADASTRO TO DADOS-CADASTRO
-042000     REWRITE DADOS-CADASTRO
-042100     END-REWRITE
-042200     DISPLAY "Os dados foram salvos!    " AT 2001
-042300     MOVE "v" TO prosseguir
-042400 ELSE
-042500     IF opcao = "n" OR "N" THEN
-042600         DISPLAY "Os dados nao foram salvos." AT 2001
-042700         MOVE "v" TO prosseguir
-042800     ELSE
-042900         DISPLAY "Comando invalido!!!       " AT 2001
-043000         MOVE "f" TO prosseguir
-043100     END-IF
-043200 END-IF.
-043300
-043400******************************************************************
-043500
-043600
-043700 EXCLUSAO.
-043800 MOVE "f" TO rodar.
-043900 INITIALIZE opcao.
-044000 MOVE "f" TO prosseguir.
-044100*DISPLAY erase AT 0101.
-044200 DISPLAY TELA-EXCLUSAO.
-044300 OPEN I-O F-CADASTRO.
-044400     PERFORM UNTIL prosseguir = "v"
-044500         INITIALIZE cod-conta
-044600         INITIALIZE WS-DADOS-CADASTRO
-044700         ACCEPT cod-conta AT 0427
-044800         READ F-CADASTRO INTO WS-DADOS-CADASTRO
-044900           KEY IS cod-conta
-045000           INVALID KEY
-045100             DISPLAY "Conta inexistente!" AT 0435
-045200             PERFORM PERGUNTA-SAIR-EXCLUSAO UNTIL prosseguir = "v"
-045300             IF rodar = "f" THEN
-045400                 MOVE "v" TO prosseguir
-045500             ELSE
-045600                 MOVE "f" TO prosseguir
-045700           NOT INVALID KEY
-045800             DISPLAY "                  " AT 0435
-045900             PERFORM PERGUNTA-EXCLUIR UNTIL prosseguir = "v"
-046000             MOVE "v" TO prosseguir
-046100         END-READ
-046200      END-PERFORM.
-046300 CLOSE F-CADASTRO.
-046400 MOVE "v" TO rodar.
-046500 DISPLAY " ENTER para sair.".
-046600 ACCEPT continua.
-046700
-046800 PERGUNTA-SAIR-EXCLUSAO.
-046900 MOVE "f" TO  prosseguir.
-047000 DISPLAY         "Deseja voltar ao menu? (S/N):" AT 0501.
-047100 INITIALIZE opcao.
-047200 ACCEPT opcao AT 0531.
-047300 IF opcao = "S" or "s" THEN
-047400     MOVE "v" TO prosseguir
-047500     MOVE "f" TO rodar
-047600 ELSE
-047700     IF opcao = "N" or "n" THEN
-047800         MOVE "v" TO prosseguir
-047900         MOVE "v" TO rodar
-048000         DISPLAY "Entre com uma conta valida!       " AT 0501
-048100     ELSE
-048200         DISPLAY "Opcao invalida"
-048300         MOVE "f" TO prosseguir
-048400         MOVE "v" TO rodar
-048500     END-IF
-048600 END-IF.
-048700
-048800 PERGUNTA-EXCLUIR.
-048900 MOVE "f" TO  prosseguir.
-049000 DISPLAY "                                  " AT 0501
-049100 DISPLAY "Tem certeza que quer excluir esta conta (S/N)?" AT 0601.
-049200 DISPLAY SPACES.
-049300 DISPLAY SPACES.
-049400 DISPLAY SPACES.
-049500 PERFORM MOSTRAR-EXCLUSAO.
-049600 INITIALIZE opcao.
-049700 ACCEPT opcao AT 0650.
-049800 IF opcao = "n" or "N" THEN
-049900  DISPLAY "Conta nao sera excluida! " AT 0701
-050000  MOVE "v" TO prosseguir
-050100 ELSE
-050200  IF opcao = "s" OR "S" THEN
-050300  DISPLAY "Conta excluida!          " AT 0701
-050400  DELETE F-CADASTRO RECORD
-050500  MOVE "v" TO prosseguir
-050600 ELSE
-050700  DISPLAY " Opcao invalida          " AT 0701.
-050800
-050900 MOSTRAR-EXCLUSAO.
-051000 DISPLAY "======================================================".
-051100 DISPLAY "Codigo da conta:       " ws-cod-conta.
-051200 DISPLAY "Codigo da agencia:     " ws-cod-agencia.
-051300 DISPLAY "Nome do dono da conta: " ws-nome.
-051400 DISPLAY "Saldo da conta:        " ws-saldo.
-051500 DISPLAY "======================================================".
-051600
-051700
-051800
-051900
-052000******************************************************************
-052100 CONSULTA.
-052200 INITIALIZE opcao.
-052300*DISPLAY erase AT 0101.
-052400 DISPLAY TELA-CONSULTA.
-052500 PERFORM OPCAOCONSULTA UNTIL opcao = "1" OR "2" OR "s" OR "S".
-052600
-052700 OPCAOCONSULTA.
-052800     INITIALIZE opcao.
-052900     ACCEPT opcao AT 1113.
-053000     EVALUATE opcao
-053100         WHEN "1"  PERFORM CONSULTAR-CONTA UNTIL rodar = "f"
-053200         WHEN "2"  PERFORM CONSULTAR-NOME  UNTIL rodar = "f"
-053300         WHEN "s"  DISPLAY "saindo"
-053400         WHEN "S"  DISPLAY "saindo"
-053500         WHEN OTHER DISPLAY "   comando nao existe".
-053600
-053700 CONSULTAR-CONTA.
-053800*    DISPLAY erase AT 0101.
-053900     DISPLAY TELA-CONSULTA-CONTA.
-054000     MOVE "f" TO prosseguir.
-054100     PERFORM CONTA-EXISTE UNTIL prosseguir = "v".
-054200     DISPLAY "ENTER para continuar" AT 1111.
-054300     ACCEPT continua.
-054400     INITIALIZE opcao.
-054500    PERFORM menu-principal.
-054600
-054700 CONTA-EXISTE.
-054800     INITIALIZE WS-DADOS-CADASTRO.
-054900     INITIALIZE DADOS-CADASTRO.
-055000     OPEN INPUT F-CADASTRO.
-055100         ACCEPT cod-conta AT 0527.
-055200         READ F-CADASTRO RECORD INTO WS-DADOS-CADASTRO
-055300             KEY IS cod-conta
-055400             INVALID KEY
-055500                 DISPLAY "Conta inexistesnte!" AT 0535
-055600             NOT INVALID KEY
-055700                 PERFORM MOSTRAR-CONSULTA-CONTA
-055800                 MOVE "v" TO prosseguir
-055900                 DISPLAY "                   " AT 0535
-056000         END-READ.
-056100     CLOSE F-CADASTRO.
-056200
-056300 MOSTRAR-CONSULTA-CONTA.
-056400 DISPLAY TELA-INFO2.
-056500 DISPLAY ws-cod-conta AT 0720.
-056600 DISPLAY ws-cod-agencia AT 0820.
-056700 DISPLAY ws-nome AT 0920.
-056800 DISPLAY ws-saldo AT 1020.
-056900
-057000 CONSULTAR-NOME.
-057100 OPEN INPUT F-CADASTRO.
-057200* DISPLAY erase AT 0101.
-057300  DISPLAY TELA-CONSULTA-NOME.
-057400  MOVE "f" TO prosseguir.
-057500  PERFORM NOME-EXISTE UNTIL prosseguir = "v".
-057600 CLOSE F-CADASTRO.
-057700
-057800 NOME-EXISTE.
-057900 MOVE "v" TO prosseguir.
-058000 INITIALIZE WS-DADOS-CADASTRO.
-058100 INITIALIZE DADOS-CADASTRO.
-058200 INITIALIZE busca-nome.
-058300 ACCEPT nome AT 0535.
-058400 MOVE nome TO busca-nome.
-058500 start F-CADASTRO KEY IS = nome
-058600     INVALID KEY
-058700         DISPLAY "Nome nao possui conta!" AT 0635
-058800         MOVE "f" TO prosseguir
-058900     NOT INVALID KEY
-059000         DISPLAY "                      " AT 0635
-059100         PERFORM LOOP-NOME
-059200         MOVE "v" TO prosseguir
-059300  END-START.
-059400
-059500 LOOP-NOME.
-059600 MOVE "f" TO prosseguir.
-059700 MOVE nome TO busca-nome.
-059800 DISPLAY SPACES.
-059900 DISPLAY "Contas pertencentes a " busca-nome.
-060000 DISPLAY SPACES.
-060100 PERFORM UNTIL prosseguir = "v"
-060200     READ F-CADASTRO NEXT RECORD INTO WS-DADOS-CADASTRO
-060300         AT END MOVE "v" TO prosseguir
-060400         NOT AT END
-060500             IF nome = busca-nome THEN
-060600               PERFORM MOSTRAR-CONSULTA-NOME
-060700             ELSE
-060800                 MOVE "v" TO prosseguir
-060900             END-IF
-061000         END-READ
-061100 END-PERFORM.
-061200 DISPLAY "======================================================".
-061300 DISPLAY "Fim da lista".
-061400 DISPLAY "ENTER para continuar ".
-061500 ACCEPT continua.
-061600
-061700 MOSTRAR-CONSULTA-NOME.
-061800 DISPLAY "======================================================".
-061900 DISPLAY "Codigo da conta:       " ws-cod-conta.
-062000 DISPLAY "Codigo da agencia:     " ws-cod-agencia.
-062100 DISPLAY "Nome do dono da conta: " ws-nome.
-062200 DISPLAY "Saldo da conta:        " ws-saldo.
-062300
-062400******************************************************************
-062500 LISTAR.
-062600 INITIALIZE WS-DADOS-CADASTRO.
-062700 INITIALIZE DADOS-CADASTRO.
-062800*DISPLAY erase AT 0101.
-062900 DISPLAY TELA-LISTAR.
-063000 DISPLAY SPACES.
-063100 MOVE "f" TO prosseguir.
-063200 OPEN INPUT F-CADASTRO.
-063300  PERFORM UNTIL prosseguir = "v"
-063400   READ F-CADASTRO NEXT RECORD INTO WS-DADOS-CADASTRO
-063500    AT END
-063600     MOVE "v" TO prosseguir
-063700    NOT AT END
-063800     PERFORM MOSTRAR-CADASTROS
-063900   END-READ
-064000  END-PERFORM.
-064100 CLOSE F-CADASTRO.
-064200 DISPLAY "======================================================".
-064300 DISPLAY "Fim da lista".
-064400 DISPLAY "ENTER para continuar ".
-064500 ACCEPT continua.
-064600
-064700 MOSTRAR-CADASTROS.
-064800 DISPLAY "======================================================".
-064900 DISPLAY "Codigo da conta:       " ws-cod-conta.
-065000 DISPLAY "Codigo da agencia:     " ws-cod-agencia.
-065100 DISPLAY "Nome do dono da conta: " ws-nome.
-065200 DISPLAY "Saldo da conta:        " ws-saldo.
+036800         MOVE ws-cpf-resto TO ws-cpf-dv1
+036900     END-IF
+037000     MOVE ZEROES TO ws-cpf-soma2
+037100     PERFORM VARYING ws-cpf-idx FROM 1 BY 1 UNTIL ws-cpf-idx > 10
+037200         COMPUTE ws-cpf-soma2 = ws-cpf-soma2 +
+037300             (ws-cpf-digito(ws-cpf-idx) * (12 - ws-cpf-idx))
+037400     END-PERFORM
+037500     COMPUTE ws-cpf-resto = FUNCTION MOD(ws-cpf-soma2 * 10, 11)
+037600     IF ws-cpf-resto >= 10 THEN
+037700         MOVE 0 TO ws-cpf-dv2
+037800     ELSE
+037900         MOVE ws-cpf-resto TO ws-cpf-dv2
+037950     END-IF
+038000     IF ws-cpf-dv1 = ws-cpf-digito(10)
+038100         AND ws-cpf-dv2 = ws-cpf-digito(11)
+038200         MOVE "S" TO ws-cpf-valido
+038300     ELSE
+038400         MOVE "N" TO ws-cpf-valido
+038500     END-IF
+038600 END-IF.
+038700
+038800 VALIDAR-LIMITE.
+038900 MOVE saldo TO ws-saldo-calc.
+039000 COMPUTE ws-saldo-simulado = ws-saldo-calc + ws-mov-valor.
+039100 IF ws-saldo-simulado < (limite-credito * -1) THEN
+039200     MOVE "N" TO ws-limite-ok
+039300 ELSE
+039400     MOVE "S" TO ws-limite-ok
+039500 END-IF.
+039600
+039700 ENTRADA-SALDO.
+039800 INITIALIZE ws-saldo.
+039900 ACCEPT ws-saldo AT 0820.
+040000 MOVE ws-saldo TO ws-saldo-abertura.
+040100
+040200 ENTRADA-LIMITE.
+040300 INITIALIZE ws-limite-credito.
+040400 ACCEPT ws-limite-credito AT 0923.
+040500 MOVE ws-limite-credito TO limite-credito.
+040600
+040700 PERGUNTA-SALVAR.
+040800 INITIALIZE opcao.
+040900 DISPLAY "Salvar os dados? (S\N):  " AT 1110.
+041000 ACCEPT opcao AT 1135.
+041100 IF opcao = "s" or "S"
+041200 THEN
+041300     MOVE "S" TO ws-incluiu-ok
+041400     PERFORM ESCREVER-DADOS
+041500*     DISPLAY "Cadastrado com Sucesso"
+041600     MOVE "v" TO prosseguir
+041700 ELSE
+041800     IF opcao = "n" or "N"
+041900     THEN
+042000         DISPLAY " Dados nao foram salvos" AT 1137
+042100         MOVE "v" TO prosseguir
+042200     ELSE
+042300         DISPLAY " Opcao invalida!       " AT 1137
+042400         MOVE "f" TO prosseguir
+042500     END-IF
+042600 END-IF.
+042700
+042800 ESCREVER-DADOS.
+042900 WRITE DADOS-CADASTRO
+043000 INVALID KEY
+043100     DISPLAY "!!??" AT 1215
+043200         NOT INVALID KEY
+043300         DISPLAY "Registrado com sucesso! " AT 1210
+043400*        PERFORM MOSTRAR-DADOS-SALVOS
+043500         ACCEPT continua
+043600 END-WRITE.
+043700
+043800 MOSTRAR-DADOS.
+043900 READ F-CADASTRO RECORD INTO WS-DADOS-CADASTRO
+044000     KEY IS cod-conta
+044100 END-READ.
+044200 DISPLAY TELA-INFO.
+044300 DISPLAY ws-cod-conta AT 1320.
+044400 DISPLAY ws-cod-agencia AT 1420.
+044500 DISPLAY ws-nome AT 1520.
+044600 DISPLAY ws-cpf AT 1620.
+044700 DISPLAY ws-saldo AT 1720.
+044800 DISPLAY ws-status-conta AT 1820.
+044900
+045000 MOSTRAR-DADOS-SALVOS.
+045100 READ F-CADASTRO RECORD INTO WS-DADOS-CADASTRO
+045200     KEY IS cod-conta
+045300 END-READ.
+045400 DISPLAY SPACES.
+045500 DISPLAY SPACES.
+045600 DISPLAY "======================================================".
+045700 DISPLAY "Codigo da conta:       " ws-cod-conta.
+045800 DISPLAY "Codigo da agencia:     " ws-cod-agencia.
+045900 DISPLAY "Nome do dono da conta: " ws-nome.
+046000 DISPLAY "CPF:                   " ws-cpf.
+046100 DISPLAY "Saldo da conta:        " ws-saldo.
+046200 DISPLAY "Status da conta:       " ws-status-conta.
+046300 DISPLAY "======================================================".
+046400 INITIALIZE WS-DADOS-CADASTRO.
+046500 DISPLAY SPACES.
+046600 DISPLAY "Registrado com sucesso! ".
+046700 DISPLAY "Enter para continuar.".
+046800******************************************************************
+046900
+047000 RODAR-ALTERACAO.
+047100 MOVE "f" TO rodar.
+047200 PERFORM ALTERACAO.
+047300
+047400 ALTERACAO.
+047500 MOVE "f" TO rodar.
+047600 INITIALIZE opcao.
+047700 MOVE "f" TO prosseguir.
+047800*DISPLAY erase AT 0101.
+047900 DISPLAY TELA-ALTERACAO.
+048000 OPEN I-O F-CADASTRO.
+048100     PERFORM UNTIL prosseguir = "v"
+048200         INITIALIZE cod-conta
+048300         INITIALIZE WS-DADOS-CADASTRO
+048400         ACCEPT cod-conta AT 0522
+048500         READ F-CADASTRO INTO WS-DADOS-CADASTRO
+048600           KEY IS cod-conta
+048700           INVALID KEY
+048800            DISPLAY "Codigo invalido!" AT 0530
+048900            PERFORM PERGUNTA-SAIR-ALTERACAO UNTIL prosseguir = "v"
+049000            IF rodar = "f" THEN
+049100                 MOVE "v" TO prosseguir
+049200            ELSE
+049300                 MOVE "f" TO prosseguir
+049400           NOT INVALID KEY
+049410            IF status-conta NOT = "A" THEN
+049420                DISPLAY "Conta bloqueada/encerrada!" AT 0530
+049430            PERFORM PERGUNTA-SAIR-ALTERACAO UNTIL prosseguir = "v"
+049440                IF rodar = "f" THEN
+049450                    MOVE "v" TO prosseguir
+049460                ELSE
+049470                    MOVE "f" TO prosseguir
+049480                END-IF
+049490            ELSE
+049500                DISPLAY "                " AT 0530
+049600                PERFORM ALTERAR-CONTA UNTIL prosseguir = "v"
+049700                MOVE "v" TO prosseguir
+049710            END-IF
+049800         END-READ
+049900     END-PERFORM.
+050000 CLOSE F-CADASTRO.
+050100 MOVE "v" TO rodar.
+050200
+050300
+050400 PERGUNTA-SAIR-ALTERACAO.
+050500 MOVE "f" TO  prosseguir.
+050600 DISPLAY         "Deseja voltar ao menu? (S/N):" AT 0601.
+050700 INITIALIZE opcao.
+050800 ACCEPT opcao AT 0631.
+050900 IF opcao = "S" or "s" THEN
+051000     MOVE "v" TO prosseguir
+051100     MOVE "f" TO rodar
+051200 ELSE
+051300     IF opcao = "N" or "n" THEN
+051400         MOVE "v" TO prosseguir
+051500         MOVE "v" TO rodar
+051600         DISPLAY "Entre com uma conta valida!       " AT 0601
+051700     ELSE
+051800         DISPLAY "Opcao invalida"
+051900         MOVE "f" TO prosseguir
+052000         MOVE "v" TO rodar
+052100     END-IF
+052200 END-IF.
+052300
+052400 ALTERAR-CONTA.
+052500 DISPLAY SPACES.
+052600 DISPLAY TELA-INFO-ALTERACAO.
+052700 DISPLAY ws-cod-conta AT 0820.
+052750 DISPLAY ws-status-conta AT 0848.
+052800 DISPLAY ws-cod-agencia AT 1020.
+052900 MOVE "f" TO prosseguir.
+053000 PERFORM UNTIL prosseguir = "v"
+053100*    MOVE "f" TO prosseguir
+053200     ACCEPT ws-cod-agencia AT 1120
+053300     IF ws-cod-agencia = ZEROES THEN
+053400         DISPLAY "Codigo deve ser diferente de zero!" AT 1127
+053500         MOVE "f" TO prosseguir
+053600     ELSE
+053700         DISPLAY "                                  " AT 1127
+053800         MOVE "v" TO prosseguir
+053900     END-IF
+054000 END-PERFORM.
+054100 DISPLAY ws-nome AT 1320.
+054200 MOVE "f" TO prosseguir.
+054300 PERFORM UNTIL prosseguir = "v"
+054400     MOVE "f" TO prosseguir
+054500     ACCEPT ws-nome AT 1420
+054600     IF ws-nome = SPACES THEN
+054700         DISPLAY "O nome esta em branco!" AT 1435
+054800         MOVE "f" TO prosseguir
+054900     ELSE
+055000         DISPLAY "                      " AT 1435
+055100         MOVE "v" TO prosseguir
+055200     END-IF
+055300 END-PERFORM.
+055400 DISPLAY ws-cpf AT 1620.
+055500 MOVE "f" TO prosseguir.
+055600 PERFORM UNTIL prosseguir = "v"
+055700     ACCEPT ws-cpf AT 1720
+055800     PERFORM VALIDAR-CPF
+055900     IF ws-cpf-valido NOT = "S" THEN
+056000         DISPLAY "CPF invalido!" AT 1735
+056100         MOVE "f" TO prosseguir
+056200     ELSE
+056300         DISPLAY "             " AT 1735
+056400         MOVE "v" TO prosseguir
+056500     END-IF
+056600 END-PERFORM.
+056700 DISPLAY ws-saldo AT 1920.
+056800 MOVE saldo TO ws-saldo-original.
+056900 MOVE "f" TO prosseguir.
+057000 PERFORM UNTIL prosseguir = "v"
+057100     ACCEPT ws-saldo AT 2020
+057200     IF ws-saldo < (ws-limite-credito * -1) THEN
+057300         DISPLAY "Valor abaixo do limite aprovado!" AT 2035
+057400         MOVE "f" TO prosseguir
+057500     ELSE
+057600         DISPLAY "                                 " AT 2035
+057700         MOVE "v" TO prosseguir
+057800     END-IF
+057900 END-PERFORM.
+058000 MOVE ws-saldo TO ws-saldo-novo.
+058100 MOVE "f" TO prosseguir.
+058200 PERFORM PERTGUNTA-ALTERAR UNTIL prosseguir = "v".
+058300 DISPLAY SPACES.
+058400 DISPLAY "ENTER para continuar."
+058500 ACCEPT continua.
+058600 MOVE "v" TO prosseguir.
+058700
+058800 PERTGUNTA-ALTERAR.
+058900 MOVE "f" TO prosseguir.
+059000 DISPLAY "Tem certeza que quer alterar esta conta (S/N)?" AT 2201.
+059100 INITIALIZE opcao.
+059200 ACCEPT opcao AT 2247.
+059300 IF opcao = "s" or "S" THEN
+059400     MOVE WS-DADOS-CADASTRO TO DADOS-CADASTRO
+059500     REWRITE DADOS-CADASTRO
+059600     END-REWRITE
+059700     COMPUTE ws-mov-valor = ws-saldo-novo - ws-saldo-original
+059800     IF ws-mov-valor NOT = ZEROES THEN
+059900         PERFORM ABRIR-F-MOVIMENTO
+060000         MOVE "A" TO ws-mov-tipo
+060100         MOVE ZEROES TO ws-mov-contra-conta
+060200         PERFORM GRAVAR-MOVIMENTO
+060300         PERFORM RECALCULAR-SALDO
+060400         PERFORM FECHAR-F-MOVIMENTO
+060500     END-IF
+060600     DISPLAY "Os dados foram salvos!    " AT 2301
+060700     MOVE "v" TO prosseguir
+060800 ELSE
+060900     IF opcao = "n" OR "N" THEN
+061000         DISPLAY "Os dados nao foram salvos." AT 2301
+061100         MOVE "v" TO prosseguir
+061200     ELSE
+061300         DISPLAY "Comando invalido!!!       " AT 2301
+061400         MOVE "f" TO prosseguir
+061500     END-IF
+061600 END-IF.
+061700
+061800******************************************************************
+061900
+062000 MOVIMENTACAO.
+062100 MOVE "f" TO rodar.
+062200 INITIALIZE opcao.
+062400 DISPLAY TELA-MOVIMENTACAO.
+062500 INITIALIZE ws-opcao-mov.
+062600 ACCEPT ws-opcao-mov AT 0913.
+062700 EVALUATE ws-opcao-mov
+062800     WHEN "1" PERFORM REALIZAR-DEPOSITO
+062900     WHEN "2" PERFORM REALIZAR-SAQUE
+063000     WHEN "3" PERFORM REALIZAR-TRANSFERENCIA
+063100     WHEN "S" DISPLAY "saindo"
+063200     WHEN "s" DISPLAY "saindo"
+063300     WHEN OTHER DISPLAY "   comando nao existe"
+063400 END-EVALUATE.
+063500 MOVE "v" TO rodar.
+063600
+063700 ABRIR-ARQUIVOS-MOVIMENTO.
+063800 OPEN I-O F-CADASTRO.
+063900 PERFORM ABRIR-F-MOVIMENTO.
+064000
+064100 ABRIR-F-MOVIMENTO.
+064200 OPEN I-O F-MOVIMENTO.
+064300 IF ARQ-OK-MOV = "35" THEN
+064400     CLOSE F-MOVIMENTO
+064500     OPEN OUTPUT F-MOVIMENTO
+064600     CLOSE F-MOVIMENTO
+064700     OPEN I-O F-MOVIMENTO
+064800 END-IF.
+064900
+065000 FECHAR-ARQUIVOS-MOVIMENTO.
+065100 CLOSE F-CADASTRO.
+065200 PERFORM FECHAR-F-MOVIMENTO.
 065300
-065400******************************************************************
-065500 SAIR.
-065600     MOVE "v" TO fim.
-065700     DISPLAY " saindo...                      ".
-065800
+065400 FECHAR-F-MOVIMENTO.
+065500 CLOSE F-MOVIMENTO.
+065600
+065700 ENTRADA-CONTA-MOV.
+065800 MOVE "v" TO prosseguir.
+065900 INITIALIZE cod-conta.
+066000 ACCEPT cod-conta AT 1120.
+066100 READ F-CADASTRO
+066200     INVALID KEY
+066300         DISPLAY "Conta inexistente!" AT 1135
+066400         MOVE ZEROES TO cod-conta
+066500         MOVE "f" TO prosseguir
+066600     NOT INVALID KEY
+066700         IF status-conta NOT = "A" THEN
+066800             DISPLAY "Conta bloqueada/encerrada!" AT 1135
+066900             MOVE ZEROES TO cod-conta
+067000             MOVE "f" TO prosseguir
+067100         ELSE
+067200             DISPLAY "                  " AT 1135
+067300             MOVE "v" TO prosseguir
+067400         END-IF
+067500 END-READ.
+067600
+067700 REALIZAR-DEPOSITO.
+067800 MOVE "D" TO ws-mov-tipo.
+067900 MOVE ZEROES TO ws-mov-contra-conta.
+068000 PERFORM ABRIR-ARQUIVOS-MOVIMENTO.
+068100 MOVE "f" TO prosseguir.
+068200 PERFORM ENTRADA-CONTA-MOV UNTIL prosseguir = "v".
+068300 IF cod-conta NOT = ZEROES
+068400     INITIALIZE ws-valor-entrada
+068500     ACCEPT ws-valor-entrada AT 1220
+068600     COMPUTE ws-mov-valor = ws-valor-entrada
+068700     PERFORM GRAVAR-MOVIMENTO
+068800     PERFORM RECALCULAR-SALDO
+068900     DISPLAY saldo AT 1520
+069000 END-IF.
+069100 PERFORM FECHAR-ARQUIVOS-MOVIMENTO.
+069200 DISPLAY " ENTER para sair.".
+069300 ACCEPT continua.
+069400
+069500 REALIZAR-SAQUE.
+069600 MOVE "S" TO ws-mov-tipo.
+069700 MOVE ZEROES TO ws-mov-contra-conta.
+069800 PERFORM ABRIR-ARQUIVOS-MOVIMENTO.
+069900 MOVE "f" TO prosseguir.
+070000 PERFORM ENTRADA-CONTA-MOV UNTIL prosseguir = "v".
+070100 IF cod-conta NOT = ZEROES
+070200     INITIALIZE ws-valor-entrada
+070300     ACCEPT ws-valor-entrada AT 1220
+070400     COMPUTE ws-mov-valor = ws-valor-entrada * -1
+070500     PERFORM VALIDAR-LIMITE
+070600     IF ws-limite-ok = "S" THEN
+070700         PERFORM GRAVAR-MOVIMENTO
+070800         PERFORM RECALCULAR-SALDO
+070900         DISPLAY saldo AT 1520
+071000     ELSE
+071100         DISPLAY "Saque recusado: excede o limite!" AT 1520
+071200     END-IF
+071300 END-IF.
+071400 PERFORM FECHAR-ARQUIVOS-MOVIMENTO.
+071500 DISPLAY " ENTER para sair.".
+071600 ACCEPT continua.
+071700
+071800 REALIZAR-TRANSFERENCIA.
+071900 MOVE "T" TO ws-mov-tipo.
+072000 PERFORM ABRIR-ARQUIVOS-MOVIMENTO.
+072100 MOVE "f" TO prosseguir.
+072200 PERFORM ENTRADA-CONTA-MOV UNTIL prosseguir = "v".
+072300 IF cod-conta NOT = ZEROES
+072400     MOVE cod-conta TO ws-cod-conta
+072500     PERFORM ENTRADA-CONTA-DESTINO
+072600     IF ws-conta-destino NOT = ZEROES
+072700         PERFORM DEBITAR-ORIGEM-TRANSF
+072800         IF ws-limite-ok = "S" THEN
+072900             PERFORM CREDITAR-DESTINO-TRANSF
+073000         END-IF
+073100     END-IF
+073200 END-IF.
+073300 PERFORM FECHAR-ARQUIVOS-MOVIMENTO.
+073400 DISPLAY " ENTER para sair.".
+073500 ACCEPT continua.
+073600
+073700 ENTRADA-CONTA-DESTINO.
+073800 INITIALIZE ws-conta-destino.
+073900 ACCEPT ws-conta-destino AT 1320.
+074000 MOVE ws-conta-destino TO cod-conta.
+074100 READ F-CADASTRO
+074200     INVALID KEY
+074300         DISPLAY "Conta destino inexistente!" AT 1701
+074400         MOVE ZEROES TO ws-conta-destino
+074500     NOT INVALID KEY
+074600         IF status-conta NOT = "A" THEN
+074700             DISPLAY "Conta destino bloqueada/encerrada!" AT 1701
+074800             MOVE ZEROES TO ws-conta-destino
+074900         END-IF
+075000 END-READ.
+075100 IF ws-conta-destino NOT = ZEROES
+075200     MOVE ws-cod-conta TO cod-conta
+075300     READ F-CADASTRO
+075400 END-IF.
+075500
+075600 DEBITAR-ORIGEM-TRANSF.
+075700 MOVE ws-cod-conta TO cod-conta.
+075800 READ F-CADASTRO.
+075900 INITIALIZE ws-valor-entrada.
+076000 ACCEPT ws-valor-entrada AT 1220.
+076100 MOVE ws-conta-destino TO ws-mov-contra-conta.
+076200 COMPUTE ws-mov-valor = ws-valor-entrada * -1.
+076300 PERFORM VALIDAR-LIMITE.
+076400 IF ws-limite-ok = "S" THEN
+076500     PERFORM GRAVAR-MOVIMENTO
+076600     PERFORM RECALCULAR-SALDO
+076700     DISPLAY saldo AT 1520
+076800 ELSE
+076900     DISPLAY "Transferencia recusada: excede o limite!" AT 1520
+077000 END-IF.
+077100
+077200 CREDITAR-DESTINO-TRANSF.
+077300 MOVE ws-conta-destino TO cod-conta.
+077400 READ F-CADASTRO.
+077500 MOVE ws-cod-conta TO ws-mov-contra-conta.
+077600 COMPUTE ws-mov-valor = ws-valor-entrada.
+077700 PERFORM GRAVAR-MOVIMENTO.
+077800 PERFORM RECALCULAR-SALDO.
+077900 DISPLAY saldo AT 1520.
+078000
+078100 GRAVAR-MOVIMENTO.
+078200 ADD 1 TO ultima-sequencia.
+078300 MOVE cod-conta          TO mov-cod-conta.
+078400 MOVE ultima-sequencia   TO mov-sequencia.
+078500 MOVE ws-data-sistema    TO mov-data.
+078600 MOVE ws-mov-tipo        TO mov-tipo.
+078700 MOVE ws-mov-valor       TO mov-valor.
+078800 MOVE ws-mov-contra-conta TO mov-contra-conta.
+078900 MOVE SPACES             TO mov-historico.
+079000 WRITE DADOS-MOVIMENTO
+079100     INVALID KEY
+079200         DISPLAY "Erro ao gravar movimento!" AT 1801
+079300 END-WRITE.
+079400
+079500 RECALCULAR-SALDO.
+079600 MOVE ZEROES TO ws-saldo-calc.
+079700 MOVE cod-conta TO mov-cod-conta.
+079800 MOVE ZEROES   TO mov-sequencia.
+079900 START F-MOVIMENTO KEY IS NOT LESS THAN mov-chave
+080000     INVALID KEY
+080100         DISPLAY "Sem movimentos para esta conta." AT 1801
+080200     NOT INVALID KEY
+080300         PERFORM SOMAR-MOVIMENTOS
+080400 END-START.
+080500 MOVE ws-saldo-calc TO saldo.
+080600 REWRITE DADOS-CADASTRO
+080700     INVALID KEY
+080800         DISPLAY "Erro ao atualizar saldo!" AT 1801
+080900 END-REWRITE.
+081000
+081100 SOMAR-MOVIMENTOS.
+081200 MOVE "f" TO prosseguir.
+081300 MOVE cod-conta TO ws-mov-cod-conta.
+081400 PERFORM UNTIL prosseguir = "v"
+081500     READ F-MOVIMENTO NEXT RECORD
+081600         AT END
+081700             MOVE "v" TO prosseguir
+081800         NOT AT END
+081900             IF mov-cod-conta = ws-mov-cod-conta THEN
+082000                 ADD mov-valor TO ws-saldo-calc
+082100             ELSE
+082200                 MOVE "v" TO prosseguir
+082300             END-IF
+082400     END-READ
+082500 END-PERFORM.
+082600
+082700******************************************************************
+082800
+082900
+083000 EXCLUSAO.
+083100 MOVE "f" TO rodar.
+083200 INITIALIZE opcao.
+083300 MOVE "f" TO prosseguir.
+083400*DISPLAY erase AT 0101.
+083500 DISPLAY TELA-EXCLUSAO.
+083600 OPEN I-O F-CADASTRO.
+083700     PERFORM UNTIL prosseguir = "v"
+083800         INITIALIZE cod-conta
+083900         INITIALIZE WS-DADOS-CADASTRO
+084000         ACCEPT cod-conta AT 0427
+084100         READ F-CADASTRO INTO WS-DADOS-CADASTRO
+084200           KEY IS cod-conta
+084300           INVALID KEY
+084400             DISPLAY "Conta inexistente!" AT 0435
+084500             PERFORM PERGUNTA-SAIR-EXCLUSAO UNTIL prosseguir = "v"
+084600             IF rodar = "f" THEN
+084700                 MOVE "v" TO prosseguir
+084800             ELSE
+084900                 MOVE "f" TO prosseguir
+085000           NOT INVALID KEY
+085010            IF status-conta NOT = "A" THEN
+085020                DISPLAY "Conta ja bloqueada/encerrada!" AT 0435
+085030            PERFORM PERGUNTA-SAIR-EXCLUSAO UNTIL prosseguir = "v"
+085040                IF rodar = "f" THEN
+085050                    MOVE "v" TO prosseguir
+085060                ELSE
+085070                    MOVE "f" TO prosseguir
+085080                END-IF
+085090            ELSE
+085100                DISPLAY "                  " AT 0435
+085200                PERFORM PERGUNTA-EXCLUIR UNTIL prosseguir = "v"
+085300                MOVE "v" TO prosseguir
+085310            END-IF
+085400         END-READ
+085500      END-PERFORM.
+085600 CLOSE F-CADASTRO.
+085700 MOVE "v" TO rodar.
+085800 DISPLAY " ENTER para sair.".
+085900 ACCEPT continua.
+086000
+086100 PERGUNTA-SAIR-EXCLUSAO.
+086200 MOVE "f" TO  prosseguir.
+086300 DISPLAY         "Deseja voltar ao menu? (S/N):" AT 0501.
+086400 INITIALIZE opcao.
+086500 ACCEPT opcao AT 0531.
+086600 IF opcao = "S" or "s" THEN
+086700     MOVE "v" TO prosseguir
+086800     MOVE "f" TO rodar
+086900 ELSE
+087000     IF opcao = "N" or "n" THEN
+087100         MOVE "v" TO prosseguir
+087200         MOVE "v" TO rodar
+087300         DISPLAY "Entre com uma conta valida!       " AT 0501
+087400     ELSE
+087500         DISPLAY "Opcao invalida"
+087600         MOVE "f" TO prosseguir
+087700         MOVE "v" TO rodar
+087800     END-IF
+087900 END-IF.
+088000
+088100 PERGUNTA-EXCLUIR.
+088200 MOVE "f" TO  prosseguir.
+088300 DISPLAY "                                  " AT 0501
+088400 DISPLAY "Tem certeza que quer excluir esta conta (S/N)?" AT 0601.
+088500 DISPLAY SPACES.
+088600 DISPLAY SPACES.
+088700 DISPLAY SPACES.
+088800 PERFORM MOSTRAR-EXCLUSAO.
+088900 INITIALIZE opcao.
+089000 ACCEPT opcao AT 0650.
+089100 IF opcao = "n" or "N" THEN
+089200  DISPLAY "Conta nao sera excluida! " AT 0701
+089300  MOVE "v" TO prosseguir
+089400 ELSE
+089500  IF opcao = "s" OR "S" THEN
+089600  DISPLAY "Conta encerrada!         " AT 0701
+089700  MOVE "E" TO status-conta
+089800  PERFORM ABRIR-F-MOVIMENTO
+089900  MOVE "X" TO ws-mov-tipo
+090000  MOVE ZEROES TO ws-mov-contra-conta
+090100  MOVE ZEROES TO ws-mov-valor
+090200  PERFORM GRAVAR-MOVIMENTO
+090300  PERFORM FECHAR-F-MOVIMENTO
+090400  REWRITE DADOS-CADASTRO
+090500      INVALID KEY
+090600          DISPLAY "Erro ao encerrar conta!" AT 0801
+090700  END-REWRITE
+090800  MOVE "v" TO prosseguir
+090900 ELSE
+091000  DISPLAY " Opcao invalida          " AT 0701.
+091100
+091200 MOSTRAR-EXCLUSAO.
+091300 DISPLAY "======================================================".
+091400 DISPLAY "Codigo da conta:       " ws-cod-conta.
+091500 DISPLAY "Codigo da agencia:     " ws-cod-agencia.
+091600 DISPLAY "Nome do dono da conta: " ws-nome.
+091700 DISPLAY "CPF:                   " ws-cpf.
+091800 DISPLAY "Saldo da conta:        " ws-saldo.
+091900 DISPLAY "Status da conta:       " ws-status-conta.
+092000 DISPLAY "======================================================".
+092100
+092200
+092300
+092400
+092500******************************************************************
+092600 CONSULTA.
+092700 INITIALIZE opcao.
+092800*DISPLAY erase AT 0101.
+092900 DISPLAY TELA-CONSULTA.
+093000 PERFORM OPCAOCONSULTA UNTIL opcao = "1" OR "2" OR "s" OR "S".
+093100
+093200 OPCAOCONSULTA.
+093300     INITIALIZE opcao.
+093400     ACCEPT opcao AT 1113.
+093500     EVALUATE opcao
+093600         WHEN "1"  PERFORM CONSULTAR-CONTA UNTIL rodar = "f"
+093700         WHEN "2"  PERFORM CONSULTAR-NOME  UNTIL rodar = "f"
+093800         WHEN "s"  DISPLAY "saindo"
+093900         WHEN "S"  DISPLAY "saindo"
+094000         WHEN OTHER DISPLAY "   comando nao existe".
+094100
+094200 CONSULTAR-CONTA.
+094300*    DISPLAY erase AT 0101.
+094400     DISPLAY TELA-CONSULTA-CONTA.
+094500     MOVE "f" TO prosseguir.
+094600     PERFORM CONTA-EXISTE UNTIL prosseguir = "v".
+094700     DISPLAY "ENTER para continuar" AT 1111.
+094800     ACCEPT continua.
+094900     INITIALIZE opcao.
+095000    PERFORM menu-principal.
+095100
+095200 CONTA-EXISTE.
+095300     INITIALIZE WS-DADOS-CADASTRO.
+095400     INITIALIZE DADOS-CADASTRO.
+095500     OPEN INPUT F-CADASTRO.
+095600         ACCEPT cod-conta AT 0527.
+095700         READ F-CADASTRO RECORD INTO WS-DADOS-CADASTRO
+095800             KEY IS cod-conta
+095900             INVALID KEY
+096000                 DISPLAY "Conta inexistesnte!" AT 0535
+096100             NOT INVALID KEY
+096200                 PERFORM MOSTRAR-CONSULTA-CONTA
+096300                 MOVE "v" TO prosseguir
+096400                 DISPLAY "                   " AT 0535
+096500         END-READ.
+096600     CLOSE F-CADASTRO.
+096700
+096800 MOSTRAR-CONSULTA-CONTA.
+096900 DISPLAY TELA-INFO2.
+097000 DISPLAY ws-cod-conta AT 0720.
+097100 DISPLAY ws-cod-agencia AT 0820.
+097200 DISPLAY ws-nome AT 0920.
+097300 DISPLAY ws-cpf AT 1020.
+097400 DISPLAY ws-saldo AT 1120.
+097500 DISPLAY ws-status-conta AT 1220.
+097600
+097700 CONSULTAR-NOME.
+097800 OPEN INPUT F-CADASTRO.
+097900* DISPLAY erase AT 0101.
+098000  DISPLAY TELA-CONSULTA-NOME.
+098100  MOVE "f" TO prosseguir.
+098200  PERFORM NOME-EXISTE UNTIL prosseguir = "v".
+098300 CLOSE F-CADASTRO.
+098400
+098500 NOME-EXISTE.
+098600 MOVE "v" TO prosseguir.
+098700 INITIALIZE WS-DADOS-CADASTRO.
+098800 INITIALIZE DADOS-CADASTRO.
+098900 INITIALIZE busca-nome.
+099000 ACCEPT nome AT 0535.
+099100 INITIALIZE ws-filtro-status.
+099200 ACCEPT ws-filtro-status AT 0644.
+099210 IF ws-filtro-status = "a" MOVE "A" TO ws-filtro-status END-IF.
+099220 IF ws-filtro-status = "b" MOVE "B" TO ws-filtro-status END-IF.
+099230 IF ws-filtro-status = "e" MOVE "E" TO ws-filtro-status END-IF.
+099240 IF ws-filtro-status = "t" MOVE "T" TO ws-filtro-status END-IF.
+099300 IF ws-filtro-status NOT = "A" AND NOT = "B" AND NOT = "E"
+099400     MOVE "T" TO ws-filtro-status
+099500 END-IF.
+099600 MOVE nome TO busca-nome.
+099700 start F-CADASTRO KEY IS = nome
+099800     INVALID KEY
+099900         DISPLAY "Nome nao possui conta!" AT 0635
+100000         MOVE "f" TO prosseguir
+100100     NOT INVALID KEY
+100200         DISPLAY "                      " AT 0635
+100300         PERFORM LOOP-NOME
+100400         MOVE "v" TO prosseguir
+100500  END-START.
+100600
+100700 LOOP-NOME.
+100800 MOVE "f" TO prosseguir.
+100900 MOVE nome TO busca-nome.
+101000 MOVE ZEROES TO ws-consolidado-total.
+101100 MOVE ZEROES TO ws-consolidado-qtd.
+101200 DISPLAY SPACES.
+101300 DISPLAY "Contas pertencentes a " busca-nome.
+101400 DISPLAY SPACES.
+101500 PERFORM UNTIL prosseguir = "v"
+101600     READ F-CADASTRO NEXT RECORD INTO WS-DADOS-CADASTRO
+101700         AT END MOVE "v" TO prosseguir
+101800         NOT AT END
+101900             IF nome = busca-nome THEN
+102000                 IF ws-filtro-status = "T" OR
+102100                    ws-status-conta = ws-filtro-status
+102200                     PERFORM MOSTRAR-CONSULTA-NOME
+102300                     MOVE ws-saldo TO ws-saldo-calc
+102400                     ADD ws-saldo-calc TO ws-consolidado-total
+102500                     ADD 1 TO ws-consolidado-qtd
+102600                 END-IF
+102700             ELSE
+102800                 MOVE "v" TO prosseguir
+102900             END-IF
+103000         END-READ
+103100 END-PERFORM.
+103200 DISPLAY "======================================================".
+103300 IF ws-consolidado-qtd > 1
+103400     MOVE ws-consolidado-total TO ws-consolidado-edit
+103500     DISPLAY "Extrato consolidado - " ws-consolidado-qtd
+103600             " contas - saldo total: " ws-consolidado-edit
+103700 END-IF.
+103800 DISPLAY "Fim da lista".
+103900 DISPLAY "ENTER para continuar ".
+104000 ACCEPT continua.
+104100
+104200 MOSTRAR-CONSULTA-NOME.
+104300 DISPLAY "======================================================".
+104400 DISPLAY "Codigo da conta:       " ws-cod-conta.
+104500 DISPLAY "Codigo da agencia:     " ws-cod-agencia.
+104600 DISPLAY "Nome do dono da conta: " ws-nome.
+104700 DISPLAY "CPF:                   " ws-cpf.
+104800 DISPLAY "Saldo da conta:        " ws-saldo.
+104900 DISPLAY "Status da conta:       " ws-status-conta.
+105000
+105100******************************************************************
+105200 LISTAR.
+105300 INITIALIZE WS-DADOS-CADASTRO.
+105400 INITIALIZE DADOS-CADASTRO.
+105500*DISPLAY erase AT 0101.
+105600 DISPLAY TELA-LISTAR.
+105700 INITIALIZE ws-filtro-status.
+105800 ACCEPT ws-filtro-status AT 0444.
+105810 IF ws-filtro-status = "a" MOVE "A" TO ws-filtro-status END-IF.
+105820 IF ws-filtro-status = "b" MOVE "B" TO ws-filtro-status END-IF.
+105830 IF ws-filtro-status = "e" MOVE "E" TO ws-filtro-status END-IF.
+105840 IF ws-filtro-status = "t" MOVE "T" TO ws-filtro-status END-IF.
+105900 IF ws-filtro-status NOT = "A" AND NOT = "B" AND NOT = "E"
+106000     MOVE "T" TO ws-filtro-status
+106100 END-IF.
+106200 PERFORM LER-CHECKPOINT-LISTAR.
+106300 MOVE ZEROES TO cod-conta.
+106400 IF chk-job = "LISTAR" AND chk-cod-conta NOT = ZEROES
+106500     DISPLAY "Retomar da conta " chk-cod-conta "? (S/N): "
+106600     ACCEPT ws-retomar-chk
+106700     IF ws-retomar-chk = "S" OR "s"
+106800         MOVE chk-cod-conta TO cod-conta
+106900     END-IF
+107000 END-IF.
+107100 DISPLAY SPACES.
+107200 MOVE "f" TO prosseguir.
+107300 MOVE ZEROES TO ws-qtd-lidos-chk.
+107400 OPEN INPUT F-CADASTRO.
+107500 IF cod-conta NOT = ZEROES
+107600     START F-CADASTRO KEY IS GREATER THAN cod-conta
+107700         INVALID KEY CONTINUE
+107800     END-START
+107900 END-IF.
+108000  PERFORM UNTIL prosseguir = "v"
+108100   READ F-CADASTRO NEXT RECORD INTO WS-DADOS-CADASTRO
+108200    AT END
+108300     MOVE "v" TO prosseguir
+108400    NOT AT END
+108500     ADD 1 TO ws-qtd-lidos-chk
+108600     IF ws-filtro-status = "T" OR
+108700        ws-status-conta = ws-filtro-status
+108800         PERFORM MOSTRAR-CADASTROS
+108900     END-IF
+109000     IF FUNCTION MOD(ws-qtd-lidos-chk, 25) = 0
+109100         PERFORM SALVAR-CHECKPOINT-LISTAR
+109200     END-IF
+109300   END-READ
+109400  END-PERFORM.
+109500 MOVE ZEROES TO ws-cod-conta.
+109600 PERFORM SALVAR-CHECKPOINT-LISTAR.
+109700 CLOSE F-CADASTRO.
+109800 DISPLAY "======================================================".
+109900 DISPLAY "Fim da lista".
+110000 DISPLAY "ENTER para continuar ".
+110100 ACCEPT continua.
+110200
+110300 LER-CHECKPOINT-LISTAR.
+110400 MOVE SPACES  TO chk-job.
+110500 MOVE ZEROES  TO chk-cod-conta.
+110600 OPEN INPUT F-CHECKPOINT.
+110700 IF ARQ-OK-CHK = "00"
+110800     READ F-CHECKPOINT
+110900         AT END CONTINUE
+111000     END-READ
+111100     CLOSE F-CHECKPOINT
+111200 END-IF.
+111300
+111400 SALVAR-CHECKPOINT-LISTAR.
+111500 MOVE "LISTAR"     TO chk-job.
+111600 MOVE ws-cod-conta TO chk-cod-conta.
+111700 OPEN OUTPUT F-CHECKPOINT.
+111800 WRITE DADOS-CHECKPOINT.
+111900 CLOSE F-CHECKPOINT.
+112000
+112100 MOSTRAR-CADASTROS.
+112200 DISPLAY "======================================================".
+112300 DISPLAY "Codigo da conta:       " ws-cod-conta.
+112400 DISPLAY "Codigo da agencia:     " ws-cod-agencia.
+112500 DISPLAY "Nome do dono da conta: " ws-nome.
+112600 DISPLAY "CPF:                   " ws-cpf.
+112700 DISPLAY "Saldo da conta:        " ws-saldo.
+112800 DISPLAY "Status da conta:       " ws-status-conta.
+112900
+113000******************************************************************
+113100 SAIR.
+113200     MOVE "v" TO fim.
+113300     DISPLAY " saindo...                      ".
+113400
