@@ -0,0 +1,213 @@
+000100******************************************************************
+000200 IDENTIFICATION DIVISION.
+000300******************************************************************
+000400 PROGRAM-ID. CONTROLE.
+000500
+000600******************************************************************
+000700 ENVIRONMENT DIVISION.
+000800******************************************************************
+000900 CONFIGURATION SECTION.
+001000     SPECIAL-NAMES.
+001100     DECIMAL-POINT IS COMMA.
+001200
+001300 INPUT-OUTPUT SECTION.
+001400 FILE-CONTROL.
+001500     SELECT F-CADASTRO ASSIGN TO disk
+001600        ORGANIZATION IS INDEXED
+001700        ACCESS IS DYNAMIC
+001800        RECORD KEY IS cod-conta
+001900        ALTERNATE RECORD KEY nome
+002000           WITH DUPLICATES
+002100           FILE STATUS ARQ-OK.
+002110
+002120     SELECT F-MOVIMENTO ASSIGN TO disk
+002130        ORGANIZATION IS INDEXED
+002140        ACCESS IS DYNAMIC
+002150        RECORD KEY IS mov-chave
+002160           FILE STATUS ARQ-OK-MOV.
+002170
+002180     SELECT F-CONTROLE ASSIGN TO disk
+002190        ORGANIZATION IS LINE SEQUENTIAL
+002200           FILE STATUS ARQ-OK-CTL.
+002210
+002220     SELECT F-CHECKPOINT-CTL ASSIGN TO disk
+002230        ORGANIZATION IS LINE SEQUENTIAL
+002240           FILE STATUS ARQ-OK-CHK.
+002300
+002400******************************************************************
+002500 DATA DIVISION.
+002600******************************************************************
+002700 FILE SECTION.
+002800     COPY CADASTRO.
+002810     COPY MOVIMENTO.
+002820     COPY TOTALCTRL.
+002830     COPY CHECKCTL.
+002900
+003000 WORKING-STORAGE SECTION.
+003010 01 ARQ-OK             PIC X(02) VALUE ZEROES.
+003020 01 ARQ-OK-MOV         PIC X(02) VALUE ZEROES.
+003030 01 ARQ-OK-CTL         PIC X(02) VALUE ZEROES.
+003040 01 ARQ-OK-CHK         PIC X(02) VALUE ZEROES.
+003050 01 ws-fim-arquivo     PIC X VALUE "N".
+003060 01 ws-fim-movto       PIC X VALUE "N".
+003070 01 ws-data-sistema    PIC 9(8) VALUE ZEROES.
+003080 01 ws-qtd-lidos-chk   PIC 9(5) VALUE ZEROES.
+003090 01 ws-retomar-chk     PIC X VALUE "N".
+003095 01 ws-mesmo-dia       PIC X VALUE "N".
+003100
+003200 01 ws-saldo-calc        PIC S9(9)V99 VALUE ZEROES.
+003210 01 ws-net-movimentos-dia PIC S9(11)V99 VALUE ZEROES.
+003220
+003300 01 WS-RESUMO.
+003310     02 ws-qtd-contas       PIC 9(7) VALUE ZEROES.
+003320     02 ws-total-anterior   PIC S9(11)V99 VALUE ZEROES.
+003330     02 ws-total-atual      PIC S9(11)V99 VALUE ZEROES.
+003340     02 ws-diferenca        PIC S9(11)V99 VALUE ZEROES.
+003350     02 ws-data-anterior    PIC 9(8) VALUE ZEROES.
+003360
+003400******************************************************************
+003500 PROCEDURE DIVISION.
+003600******************************************************************
+003700 PRINCIPAL.
+003800 ACCEPT ws-data-sistema FROM DATE YYYYMMDD.
+003900 PERFORM LER-CONTROLE-ANTERIOR.
+003910 IF ws-data-sistema = ws-data-anterior THEN
+003920     MOVE "S" TO ws-mesmo-dia
+003930 ELSE
+003940     MOVE "N" TO ws-mesmo-dia
+003950 END-IF.
+004000 PERFORM LER-CHECKPOINT-CONTROLE.
+004100 IF chkctl-job = "CONTROLE" AND chkctl-cod-conta NOT = ZEROES
+004200     MOVE chkctl-cod-conta   TO cod-conta
+004210     MOVE chkctl-qtd-contas  TO ws-qtd-contas
+004220     MOVE chkctl-total-atual TO ws-total-atual
+004300 ELSE
+004400     MOVE ZEROES TO cod-conta
+004500 END-IF.
+004600 PERFORM ABRIR-ARQUIVOS.
+004700 IF cod-conta NOT = ZEROES THEN
+004800     START F-CADASTRO KEY IS GREATER THAN cod-conta
+004900         INVALID KEY
+005000             CONTINUE
+005100     END-START
+005200 END-IF.
+005300 PERFORM SOMAR-SALDOS UNTIL ws-fim-arquivo = "S".
+005400 MOVE ZEROES TO cod-conta.
+005500 PERFORM SALVAR-CHECKPOINT-CONTROLE.
+005600 PERFORM FECHAR-ARQUIVOS.
+005700 PERFORM COMPARAR-TOTAIS.
+005800 IF ws-diferenca = ZEROES THEN
+005810     PERFORM GRAVAR-CONTROLE-ATUAL
+005820 END-IF.
+005900 PERFORM EXIBIR-RESUMO.
+006000 STOP RUN.
+006100
+006200 ABRIR-ARQUIVOS.
+006300 OPEN INPUT F-CADASTRO.
+006400
+006500 FECHAR-ARQUIVOS.
+006600 CLOSE F-CADASTRO.
+006700
+006800 LER-CONTROLE-ANTERIOR.
+006900 MOVE ZEROES TO ws-total-anterior.
+007000 MOVE ZEROES TO ws-data-anterior.
+007100 OPEN INPUT F-CONTROLE.
+007200 IF ARQ-OK-CTL = "00"
+007300     READ F-CONTROLE
+007400         AT END CONTINUE
+007500         NOT AT END
+007600             MOVE ctl-data  TO ws-data-anterior
+007700             MOVE ctl-total TO ws-total-anterior
+007800     END-READ
+007900     CLOSE F-CONTROLE
+008000 END-IF.
+008100
+008200 LER-CHECKPOINT-CONTROLE.
+008300 MOVE SPACES  TO chkctl-job.
+008400 MOVE ZEROES  TO chkctl-cod-conta.
+008410 MOVE ZEROES  TO chkctl-qtd-contas.
+008420 MOVE ZEROES  TO chkctl-total-atual.
+008500 OPEN INPUT F-CHECKPOINT-CTL.
+008600 IF ARQ-OK-CHK = "00"
+008700     READ F-CHECKPOINT-CTL
+008800         AT END CONTINUE
+008900     END-READ
+009000     CLOSE F-CHECKPOINT-CTL
+009100 END-IF.
+009200
+009300 SALVAR-CHECKPOINT-CONTROLE.
+009400 MOVE "CONTROLE"     TO chkctl-job.
+009500 MOVE cod-conta      TO chkctl-cod-conta.
+009510 MOVE ws-qtd-contas  TO chkctl-qtd-contas.
+009520 MOVE ws-total-atual TO chkctl-total-atual.
+009600 OPEN OUTPUT F-CHECKPOINT-CTL.
+009700 WRITE DADOS-CHECKPOINT-CTL.
+009800 CLOSE F-CHECKPOINT-CTL.
+009900
+010000 SOMAR-SALDOS.
+010100 READ F-CADASTRO NEXT RECORD
+010200     AT END
+010300         MOVE "S" TO ws-fim-arquivo
+010400     NOT AT END
+010500         MOVE saldo TO ws-saldo-calc
+010600         ADD ws-saldo-calc TO ws-total-atual
+010700         ADD 1 TO ws-qtd-contas
+010800         ADD 1 TO ws-qtd-lidos-chk
+010900         IF FUNCTION MOD(ws-qtd-lidos-chk, 25) = 0
+011000             PERFORM SALVAR-CHECKPOINT-CONTROLE
+011100         END-IF
+011200 END-READ.
+011300
+011400 COMPARAR-TOTAIS.
+011410 MOVE ZEROES TO ws-net-movimentos-dia.
+011415 IF ws-mesmo-dia = "N" THEN
+011420     OPEN INPUT F-MOVIMENTO
+011430     IF ARQ-OK-MOV = "00"
+011440         MOVE "N" TO ws-fim-movto
+011450         PERFORM SOMAR-MOVIMENTOS-DIA UNTIL ws-fim-movto = "S"
+011460         CLOSE F-MOVIMENTO
+011470     END-IF
+011480 END-IF.
+011500 COMPUTE ws-diferenca =
+011510     ws-total-atual - (ws-total-anterior + ws-net-movimentos-dia).
+011600
+011610 SOMAR-MOVIMENTOS-DIA.
+011620 READ F-MOVIMENTO NEXT RECORD
+011630     AT END
+011640         MOVE "S" TO ws-fim-movto
+011650     NOT AT END
+011660         IF mov-data = ws-data-sistema
+011670             ADD mov-valor TO ws-net-movimentos-dia
+011680         END-IF
+011690 END-READ.
+011700
+011710 GRAVAR-CONTROLE-ATUAL.
+011800 MOVE ws-data-sistema TO ctl-data.
+011900 MOVE ws-total-atual  TO ctl-total.
+012000 OPEN OUTPUT F-CONTROLE.
+012100 WRITE DADOS-CONTROLE.
+012200 CLOSE F-CONTROLE.
+012300
+012400 EXIBIR-RESUMO.
+012500 DISPLAY "======================================================".
+012600 DISPLAY "CONTROLE DE TOTAIS - " ws-data-sistema.
+012700 DISPLAY "Contas conferidas:      " ws-qtd-contas.
+012800 DISPLAY "Total apurado anterior (" ws-data-anterior "): "
+012900         ws-total-anterior.
+012910 DISPLAY "Movimentacao liquida do dia: " ws-net-movimentos-dia.
+012920 IF ws-mesmo-dia = "S"
+012930     DISPLAY "Reprocessamento no mesmo dia - base nao reaberta."
+012940 END-IF.
+013000 DISPLAY "Total apurado atual:               "
+013100         ws-total-atual.
+013200 IF ws-data-anterior = ZEROES
+013300     DISPLAY "Sem controle anterior - total gravado como base"
+013400 ELSE
+013500     IF ws-diferenca = ZEROES
+013600         DISPLAY "Totais conciliados - nenhuma divergencia."
+013700     ELSE
+013800         DISPLAY "** DIVERGENCIA ENCONTRADA: " ws-diferenca " **"
+013850         DISPLAY "** Base anterior preservada para auditoria. **"
+013900     END-IF
+014000 END-IF.
+014100 DISPLAY "======================================================".
