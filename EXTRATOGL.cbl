@@ -0,0 +1,118 @@
+000100******************************************************************
+000200 IDENTIFICATION DIVISION.
+000300******************************************************************
+000400 PROGRAM-ID. EXTRATOGL.
+000500
+000600******************************************************************
+000700 ENVIRONMENT DIVISION.
+000800******************************************************************
+000900 CONFIGURATION SECTION.
+001000     SPECIAL-NAMES.
+001100     DECIMAL-POINT IS COMMA.
+001200
+001300 INPUT-OUTPUT SECTION.
+001400 FILE-CONTROL.
+001500     SELECT F-CADASTRO ASSIGN TO disk
+001600        ORGANIZATION IS INDEXED
+001700        ACCESS IS DYNAMIC
+001800        RECORD KEY IS cod-conta
+001900        ALTERNATE RECORD KEY nome
+002000           WITH DUPLICATES
+002100           FILE STATUS ARQ-OK.
+002110
+002120     SELECT F-MOVIMENTO ASSIGN TO disk
+002130        ORGANIZATION IS INDEXED
+002140        ACCESS IS DYNAMIC
+002150        RECORD KEY IS mov-chave
+002160           FILE STATUS ARQ-OK-MOV.
+002170
+002180     SELECT F-EXTRATOGL ASSIGN TO disk
+002190        ORGANIZATION IS LINE SEQUENTIAL
+002200           FILE STATUS ARQ-OK-EXT.
+002300
+002400******************************************************************
+002500 DATA DIVISION.
+002600******************************************************************
+002700 FILE SECTION.
+002800     COPY CADASTRO.
+002810     COPY MOVIMENTO.
+002820
+002830 FD F-EXTRATOGL LABEL RECORD STANDARD
+002840     VALUE OF FILE-ID IS "F-EXTRATOGL.txt".
+002850 01 REG-EXTRATOGL.
+002860     02 ext-cod-conta     PIC 9(5).
+002870     02 ext-cod-agencia   PIC 9(5).
+002880     02 ext-nome          PIC A(30).
+002890     02 ext-valor         PIC S9(9)V99.
+002900     02 ext-acao          PIC X(1).
+003000
+003100 WORKING-STORAGE SECTION.
+003200 01 ARQ-OK             PIC X(02) VALUE ZEROES.
+003210 01 ARQ-OK-MOV         PIC X(02) VALUE ZEROES.
+003220 01 ARQ-OK-EXT         PIC X(02) VALUE ZEROES.
+003230 01 ws-fim-arquivo     PIC X VALUE "N".
+003240 01 ws-data-sistema    PIC 9(8) VALUE ZEROES.
+003260 01 ws-mov-cod-conta   PIC 9(5) VALUE ZEROES.
+003270
+003300 01 WS-RESUMO.
+003310     02 ws-qtd-movimentos  PIC 9(7) VALUE ZEROES.
+003320     02 ws-qtd-extraidos   PIC 9(7) VALUE ZEROES.
+003330     02 ws-qtd-nao-achados PIC 9(7) VALUE ZEROES.
+003340
+003400******************************************************************
+003500 PROCEDURE DIVISION.
+003600******************************************************************
+003700 PRINCIPAL.
+003800 ACCEPT ws-data-sistema FROM DATE YYYYMMDD.
+003900 PERFORM ABRIR-ARQUIVOS.
+004000 PERFORM PROCESSAR-MOVIMENTOS UNTIL ws-fim-arquivo = "S".
+004100 PERFORM FECHAR-ARQUIVOS.
+004200 PERFORM EXIBIR-RESUMO.
+004300 STOP RUN.
+004400
+004500 ABRIR-ARQUIVOS.
+004600 OPEN INPUT F-CADASTRO.
+004700 OPEN INPUT F-MOVIMENTO.
+004800 OPEN OUTPUT F-EXTRATOGL.
+004900
+005000 FECHAR-ARQUIVOS.
+005100 CLOSE F-CADASTRO.
+005200 CLOSE F-MOVIMENTO.
+005300 CLOSE F-EXTRATOGL.
+005400
+005500 PROCESSAR-MOVIMENTOS.
+005600 READ F-MOVIMENTO NEXT RECORD
+005700     AT END
+005800         MOVE "S" TO ws-fim-arquivo
+005900     NOT AT END
+006000         ADD 1 TO ws-qtd-movimentos
+006100         IF mov-data = ws-data-sistema THEN
+006200             PERFORM GRAVAR-EXTRATO
+006300         END-IF
+006400 END-READ.
+006500
+006600 GRAVAR-EXTRATO.
+006700 MOVE mov-cod-conta TO ws-mov-cod-conta.
+006800 MOVE mov-cod-conta TO cod-conta.
+006900 READ F-CADASTRO
+007000     INVALID KEY
+007100         ADD 1 TO ws-qtd-nao-achados
+007200         DISPLAY "Conta nao encontrada no extrato GL: "
+007300                 ws-mov-cod-conta
+007400     NOT INVALID KEY
+007500         MOVE cod-conta      TO ext-cod-conta
+007600         MOVE cod-agencia    TO ext-cod-agencia
+007700         MOVE nome           TO ext-nome
+007900         MOVE mov-valor      TO ext-valor
+008000         MOVE mov-tipo       TO ext-acao
+008100         WRITE REG-EXTRATOGL
+008200         ADD 1 TO ws-qtd-extraidos
+008300 END-READ.
+008400
+008500 EXIBIR-RESUMO.
+008600 DISPLAY "======================================================".
+008700 DISPLAY "EXTRATO CONTABIL (GL) - " ws-data-sistema.
+008800 DISPLAY "Movimentos lidos:        " ws-qtd-movimentos.
+008900 DISPLAY "Lancamentos extraidos:   " ws-qtd-extraidos.
+009000 DISPLAY "Contas nao encontradas:  " ws-qtd-nao-achados.
+009100 DISPLAY "======================================================".
