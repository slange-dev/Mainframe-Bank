@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Registro do razao de movimentacao (F-MOVIMENTO) - layout
+      * compartilhado entre o CONTACORRENTE e os jobs batch.
+      ******************************************************************
+       FD F-MOVIMENTO LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "F-MOVTO.txt".
+       01 DADOS-MOVIMENTO.
+           02 mov-chave.
+               03 mov-cod-conta    PIC 9(5).
+               03 mov-sequencia    PIC 9(6).
+           02 mov-data             PIC 9(8).
+           02 mov-tipo             PIC X(1).
+           02 mov-valor            PIC S9(9)V99.
+           02 mov-contra-conta     PIC 9(5) VALUE ZEROES.
+           02 mov-historico        PIC X(20) VALUE SPACES.
