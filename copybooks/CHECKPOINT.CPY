@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Registro de checkpoint de reinicio de LISTAR - guarda apenas a
+      * posicao (cod-conta) do ultimo registro processado. Jobs que
+      * precisem retomar totais parciais (ex.: CONTROLE) usam seu
+      * proprio checkpoint em vez deste, ja que aqui nao ha campo de
+      * total.
+      ******************************************************************
+       FD F-CHECKPOINT LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "F-CHECKPT.txt".
+       01 DADOS-CHECKPOINT.
+           02 chk-job         PIC X(10).
+           02 chk-cod-conta   PIC 9(5).
