@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Registro de cadastro de conta corrente - layout compartilhado
+      * entre o CONTACORRENTE e os jobs batch que leem F-CADASTRO.
+      ******************************************************************
+       FD F-CADASTRO LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "F-DATA.txt".
+       01 DADOS-CADASTRO.
+           02 cod-conta      PIC 9(5).
+           02 cod-agencia    PIC 9(5).
+           02 nome           PIC A(30) VALUE SPACES.
+           02 cpf            PIC 9(11) VALUE ZEROES.
+      *     02 saldo          PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+           02 saldo          PIC $---.---.---.--9,99.
+           02 ultima-sequencia PIC 9(6) VALUE ZEROES.
+           02 limite-credito PIC S9(9)V99 VALUE ZEROES.
+      *    status-conta: A = aberta, B = bloqueada, E = encerrada.
+           02 status-conta   PIC X(1) VALUE "A".
