@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Checkpoint do job JUROS - guarda apenas a posicao (cod-conta)
+      * do ultimo cadastro processado. JUROS grava lancamentos reais
+      * de juros/tarifa, entao um reinicio sem memoria de posicao
+      * cobraria a taxa duas vezes nas contas ja processadas; por isso
+      * este job precisa do mesmo mecanismo de retomada que CONTROLE,
+      * em arquivo proprio (nao compartilhado com LISTAR nem CONTROLE).
+      ******************************************************************
+       FD F-CHECKPOINT-JUR LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "F-CHKJUR.txt".
+       01 DADOS-CHECKPOINT-JUR.
+           02 chkjur-job          PIC X(10).
+           02 chkjur-cod-conta    PIC 9(5).
