@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Registro de controle de totais - guarda o total de saldo de
+      * F-CADASTRO apurado no ultimo fechamento, para conciliacao do
+      * proximo fechamento (CONTROLE).
+      ******************************************************************
+       FD F-CONTROLE LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "F-CONTROLE.txt".
+       01 DADOS-CONTROLE.
+           02 ctl-data        PIC 9(8).
+           02 ctl-total       PIC S9(11)V99.
