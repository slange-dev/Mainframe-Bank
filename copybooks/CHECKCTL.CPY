@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Checkpoint do job CONTROLE - guarda, alem da posicao em
+      * F-CADASTRO, os totais parciais apurados ate o ultimo ponto de
+      * controle. Arquivo proprio (nao o F-CHECKPT.txt de LISTAR):
+      * uma reconciliacao retomada precisa continuar a soma a partir
+      * de onde parou, nao so a posicao, e por isso nao pode
+      * compartilhar o checkpoint generico de CHECKPOINT.CPY.
+      ******************************************************************
+       FD F-CHECKPOINT-CTL LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "F-CHKCTL.txt".
+       01 DADOS-CHECKPOINT-CTL.
+           02 chkctl-job          PIC X(10).
+           02 chkctl-cod-conta    PIC 9(5).
+           02 chkctl-qtd-contas   PIC 9(7).
+           02 chkctl-total-atual  PIC S9(11)V99.
