@@ -0,0 +1,147 @@
+000100******************************************************************
+000200 IDENTIFICATION DIVISION.
+000300******************************************************************
+000400 PROGRAM-ID. RELATORIO.
+000500
+000600******************************************************************
+000700 ENVIRONMENT DIVISION.
+000800******************************************************************
+000900 CONFIGURATION SECTION.
+001000     SPECIAL-NAMES.
+001100     DECIMAL-POINT IS COMMA.
+001200
+001300 INPUT-OUTPUT SECTION.
+001400 FILE-CONTROL.
+001500     SELECT F-CADASTRO ASSIGN TO disk
+001600        ORGANIZATION IS INDEXED
+001700        ACCESS IS DYNAMIC
+001800        RECORD KEY IS cod-conta
+001900        ALTERNATE RECORD KEY nome
+002000           WITH DUPLICATES
+002100           FILE STATUS ARQ-OK.
+002110
+002120     SELECT SORT-AGENCIAS ASSIGN TO "SORTWK1".
+002200
+002300******************************************************************
+002400 DATA DIVISION.
+002500******************************************************************
+002600 FILE SECTION.
+002700     COPY CADASTRO.
+002800
+002900 SD SORT-AGENCIAS.
+003000 01 SORT-REC.
+003100     02 srt-cod-agencia  PIC 9(5).
+003200     02 srt-cod-conta    PIC 9(5).
+003300     02 srt-nome         PIC A(30).
+003400     02 srt-saldo        PIC S9(9)V99.
+003500
+003600 WORKING-STORAGE SECTION.
+003700 01 ARQ-OK              PIC X(02) VALUE ZEROES.
+003800 01 ws-fim-arquivo      PIC X VALUE "N".
+003900 01 ws-agencia-anterior PIC 9(5) VALUE ZEROES.
+004000 01 ws-primeira-leitura PIC X VALUE "S".
+004100
+004200 01 ws-saldo-edit        PIC $---.---.---.--9,99.
+004300 01 ws-subtotal-agencia  PIC S9(9)V99 VALUE ZEROES.
+004400 01 ws-subtotal-edit     PIC $---.---.---.--9,99.
+004500 01 ws-total-geral       PIC S9(11)V99 VALUE ZEROES.
+004600 01 ws-total-geral-edit  PIC $--.---.---.---.--9,99.
+004700 01 ws-qtd-contas        PIC 9(7) VALUE ZEROES.
+004710 01 ws-qtd-encerradas-ignoradas PIC 9(7) VALUE ZEROES.
+004800
+004900******************************************************************
+005000 PROCEDURE DIVISION.
+005100******************************************************************
+005200 PRINCIPAL.
+005300 SORT SORT-AGENCIAS
+005400     ON ASCENDING KEY srt-cod-agencia srt-cod-conta
+005500     INPUT PROCEDURE IS CARREGAR-ORDENACAO
+005600     OUTPUT PROCEDURE IS IMPRIMIR-RELATORIO.
+005700 STOP RUN.
+005800
+005900 CARREGAR-ORDENACAO.
+006000 OPEN INPUT F-CADASTRO.
+006100 MOVE "N" TO ws-fim-arquivo.
+006200 PERFORM UNTIL ws-fim-arquivo = "S"
+006300     READ F-CADASTRO NEXT RECORD
+006400         AT END
+006500             MOVE "S" TO ws-fim-arquivo
+006600         NOT AT END
+006610             IF status-conta NOT = "E" THEN
+006700                 MOVE cod-agencia TO srt-cod-agencia
+006800                 MOVE cod-conta   TO srt-cod-conta
+006900                 MOVE nome        TO srt-nome
+007000                 MOVE saldo       TO srt-saldo
+007010                 RELEASE SORT-REC
+007020             ELSE
+007030                 ADD 1 TO ws-qtd-encerradas-ignoradas
+007040             END-IF
+007200     END-READ
+007300 END-PERFORM.
+007400 CLOSE F-CADASTRO.
+007500
+007600 IMPRIMIR-RELATORIO.
+007700 DISPLAY "======================================================".
+007800 DISPLAY "       RELATORIO DE CADASTROS POR AGENCIA".
+007900 DISPLAY "======================================================".
+008000 MOVE "S" TO ws-primeira-leitura.
+008100 RETURN SORT-AGENCIAS
+008200     AT END
+008300         CONTINUE
+008400     NOT AT END
+008500         PERFORM PROCESSAR-PRIMEIRO-REGISTRO
+008600 END-RETURN.
+008700 PERFORM UNTIL ws-fim-arquivo = "S"
+008800     RETURN SORT-AGENCIAS
+008900         AT END
+009000             MOVE "S" TO ws-fim-arquivo
+009100         NOT AT END
+009200             PERFORM PROCESSAR-REGISTRO-ORDENADO
+009300     END-RETURN
+009400 END-PERFORM.
+009500 IF ws-primeira-leitura = "N"
+009600     PERFORM IMPRIMIR-SUBTOTAL
+009700 END-IF.
+009800 PERFORM IMPRIMIR-TOTAL-GERAL.
+009900
+010000 PROCESSAR-PRIMEIRO-REGISTRO.
+010100 MOVE "N" TO ws-primeira-leitura.
+010200 MOVE "N" TO ws-fim-arquivo.
+010300 MOVE srt-cod-agencia TO ws-agencia-anterior.
+010400 PERFORM IMPRIMIR-CABECALHO-AGENCIA.
+010500 PERFORM IMPRIMIR-DETALHE.
+010600
+010700 PROCESSAR-REGISTRO-ORDENADO.
+010800 IF srt-cod-agencia NOT = ws-agencia-anterior
+010900     PERFORM IMPRIMIR-SUBTOTAL
+011000     MOVE srt-cod-agencia TO ws-agencia-anterior
+011100     PERFORM IMPRIMIR-CABECALHO-AGENCIA
+011200 END-IF.
+011300 PERFORM IMPRIMIR-DETALHE.
+011400
+011500 IMPRIMIR-CABECALHO-AGENCIA.
+011600 DISPLAY "------------------------------------------------------".
+011700 DISPLAY "Agencia: " srt-cod-agencia.
+011800 DISPLAY "------------------------------------------------------".
+011900 MOVE ZEROES TO ws-subtotal-agencia.
+012000
+012100 IMPRIMIR-DETALHE.
+012200 MOVE srt-saldo TO ws-saldo-edit.
+012300 DISPLAY "  " srt-cod-conta "  " srt-nome "  " ws-saldo-edit.
+012400 ADD srt-saldo TO ws-subtotal-agencia.
+012500 ADD srt-saldo TO ws-total-geral.
+012600 ADD 1 TO ws-qtd-contas.
+012700
+012800 IMPRIMIR-SUBTOTAL.
+012900 MOVE ws-subtotal-agencia TO ws-subtotal-edit.
+013000 DISPLAY "  Subtotal agencia " ws-agencia-anterior ": "
+013100         ws-subtotal-edit.
+013200
+013300 IMPRIMIR-TOTAL-GERAL.
+013400 MOVE ws-total-geral TO ws-total-geral-edit.
+013500 DISPLAY "======================================================".
+013600 DISPLAY "Total de contas: " ws-qtd-contas.
+013650 DISPLAY "Contas encerradas fora do total: "
+013660         ws-qtd-encerradas-ignoradas.
+013700 DISPLAY "TOTAL GERAL: " ws-total-geral-edit.
+013800 DISPLAY "======================================================".
